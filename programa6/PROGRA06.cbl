@@ -0,0 +1,533 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "PROG06".
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+               SYMBOLIC CHARACTERS LINESIMPLE IS 46.
+               SYMBOLIC CHARACTERS LINEVERT IS 125.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL SALIDA1 ASSIGN TO "../salida1.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SALIDA1.
+
+           SELECT OPTIONAL SALIDA2 ASSIGN TO "../salida2.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SALIDA2.
+
+           SELECT OPTIONAL SALIDA3 ASSIGN TO "../salida3.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SALIDA3.
+
+           SELECT INTERFAZ ASSIGN TO "../interfaz.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-INTERFAZ.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * SALIDA1/2/3: reportes de movimientos producidos por PROG05,    *
+      * leidos aqui como entrada para la interfaz de contabilizacion.  *
+      *----------------------------------------------------------------*
+       FD  SALIDA1
+           RECORDING MODE IS F
+            LABEL RECORDS ARE STANDARD
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS REG-SALIDA1.
+        01  REG-SALIDA1 PIC X(104).
+
+       FD  SALIDA2
+           RECORDING MODE IS F
+            LABEL RECORDS ARE STANDARD
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS REG-SALIDA2.
+        01  REG-SALIDA2 PIC X(103).
+
+       FD  SALIDA3
+           RECORDING MODE IS F
+            LABEL RECORDS ARE STANDARD
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS REG-SALIDA3.
+        01  REG-SALIDA3 PIC X(103).
+
+      *----------------------------------------------------------------*
+      * INTERFAZ: renglon consolidado de contabilizacion (cargo/abono  *
+      * neto por CVEREG + NUMCTE), para entrega a contabilidad/mayor.  *
+      *----------------------------------------------------------------*
+       FD  INTERFAZ
+           RECORDING MODE IS F
+            LABEL RECORDS ARE STANDARD
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS REG-INTERFAZ.
+        01  REG-INTERFAZ PIC X(90).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Renglon de detalle de SALIDA1/2/3, tal como lo escribe PROG05  *
+      * (WSS-REG-SALIDA1 en ese programa).  Se usa para reconocer y    *
+      * extraer los datos de cada movimiento a partir del reporte ya   *
+      * impreso.  Los primeros 103 bytes son iguales en las tres       *
+      * salidas; SALIDA1 trae un byte adicional de relleno al final    *
+      * que no se necesita para la contabilizacion.                    *
+      *----------------------------------------------------------------*
+       01  W-LINEA-DETALLE.
+            05 WLD-TIPMOV              PIC X(01).
+            05 FILLER                  PIC X(04).
+            05 FILLER                  PIC X(01).
+            05 WLD-NUMCTE              PIC 9(06).
+            05 FILLER                  PIC X(01).
+            05 FILLER                  PIC X(01).
+            05 WLD-NOMBRE-COM          PIC X(30).
+            05 FILLER                  PIC X(01).
+            05 FILLER                  PIC X(01).
+            05 WLD-RFC                 PIC X(13).
+            05 FILLER                  PIC X(01).
+            05 WLD-IMPORTE             PIC ZZ,ZZ9.99.
+            05 FILLER                  PIC X(01).
+            05 FILLER                  PIC X(04).
+            05 WLD-CVEREG              PIC 9(02).
+            05 FILLER                  PIC X(01).
+            05 FILLER                  PIC X(04).
+            05 WLD-CVEPZA              PIC 9(02).
+            05 FILLER                  PIC X(01).
+            05 FILLER                  PIC X(03).
+            05 WLD-NUMMOV              PIC 9(04).
+            05 FILLER                  PIC X(01).
+            05 WLD-FECMOV.
+               10 WLD-DD               PIC 9(02).
+               10 FILLER               PIC X(01).
+               10 WLD-MM               PIC X(03).
+               10 FILLER               PIC X(01).
+               10 WLD-AA               PIC 9(04).
+
+       01  WLD-IMPORTE-NUM             PIC 9(07)V99 VALUE ZEROES.
+
+      *----------------------------------------------------------------*
+      * Clasificacion del renglon leido: un renglon de detalle trae un *
+      * movimiento; los demas (encabezados, subtotales, total general) *
+      * ya fueron reportados por PROG05 y aqui solo se ignoran.        *
+      *----------------------------------------------------------------*
+       01  W-SWITCHES.
+            05 WS-FIN-SALIDA1          PIC X(01) VALUE 'N'.
+            05 WS-FIN-SALIDA2          PIC X(01) VALUE 'N'.
+            05 WS-FIN-SALIDA3          PIC X(01) VALUE 'N'.
+            05 WS-TIPO-RENGLON         PIC X(01) VALUE 'D'.
+               88 RENGLON-DETALLE      VALUE 'D'.
+               88 RENGLON-OTRO         VALUE 'O'.
+
+      *----------------------------------------------------------------*
+      * Tabla de mapeo TIPMOV -> codigo de posteo (H = abono/credito,  *
+      * D = cargo/debito).  Los movimientos A/B/C (SALIDA1) abonan la  *
+      * cuenta del cliente y los D/E (SALIDA2) la cargan; esta regla   *
+      * no esta documentada en otra parte del sistema, por lo que se   *
+      * dejo como tabla facil de retocar en lugar de fija en el codigo.*
+      *----------------------------------------------------------------*
+       01  W-TABLA-POSTEO.
+            05 W-PT-LETRAS.
+               10 FILLER               PIC X(01) VALUE 'A'.
+               10 FILLER               PIC X(01) VALUE 'B'.
+               10 FILLER               PIC X(01) VALUE 'C'.
+               10 FILLER               PIC X(01) VALUE 'D'.
+               10 FILLER               PIC X(01) VALUE 'E'.
+            05 W-TAB-PT-LETRAS REDEFINES W-PT-LETRAS.
+               10 WPT-LETRA            PIC X(01) OCCURS 5 TIMES.
+            05 W-PT-CODIGOS.
+               10 FILLER               PIC X(01) VALUE 'H'.
+               10 FILLER               PIC X(01) VALUE 'H'.
+               10 FILLER               PIC X(01) VALUE 'H'.
+               10 FILLER               PIC X(01) VALUE 'D'.
+               10 FILLER               PIC X(01) VALUE 'D'.
+            05 W-TAB-PT-CODIGOS REDEFINES W-PT-CODIGOS.
+               10 WPT-CODIGO           PIC X(01) OCCURS 5 TIMES.
+            05 WPT-CODIGO-DEFECTO      PIC X(01) VALUE 'D'.
+            05 WPT-SUB                 PIC 9(01) VALUE ZEROES.
+            05 WPT-IDX                 PIC 9(01) VALUE ZEROES.
+
+       01  WMV-CODIGO-POSTEO           PIC X(01) VALUE SPACE.
+
+      *----------------------------------------------------------------*
+      * Tabla en memoria de cuentas (CVEREG + NUMCTE), con el cargo y  *
+      * el abono acumulados de las tres salidas.  El reporte de PROG05 *
+      * no llega ordenado por cuenta, asi que la tabla se busca de     *
+      * forma secuencial, igual que las tablas RFC de EMJSTO10.        *
+      *----------------------------------------------------------------*
+       01  W-TABLA-CUENTAS.
+            05 W-CTA-OCC OCCURS 2000 TIMES.
+               10 WCA-CVEREG           PIC 9(02).
+               10 WCA-NUMCTE           PIC 9(06).
+               10 WCA-CARGO            PIC 9(09)V99 VALUE ZEROES.
+               10 WCA-ABONO            PIC 9(09)V99 VALUE ZEROES.
+
+       01  W-CONTROL-CUENTAS.
+            05 WCA-TOTAL               PIC 9(04) COMP VALUE ZEROES.
+            05 WCA-SUB                 PIC 9(04) COMP VALUE ZEROES.
+            05 WCA-IDX-ACTUAL          PIC 9(04) COMP VALUE ZEROES.
+            05 WCA-CVEREG-BUSCAR       PIC 9(02) VALUE ZEROES.
+            05 WCA-NUMCTE-BUSCAR       PIC 9(06) VALUE ZEROES.
+
+       01  FILE-STATUS.
+            05 FS-SALIDA1              PIC X(02).
+            05 FS-SALIDA2              PIC X(02).
+            05 FS-SALIDA3              PIC X(02).
+            05 FS-INTERFAZ             PIC X(02).
+
+      *----------------------------------------------------------------*
+      * Renglon de posteo consolidado por cuenta, escrito a INTERFAZ.  *
+      *----------------------------------------------------------------*
+       01  WSS-REG-INTERFAZ.
+            05 WPI-CVEREG              PIC 9(02) VALUE ZEROES.
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 WPI-NUMCTE              PIC 9(06) VALUE ZEROES.
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 FILLER                  PIC X(07) VALUE 'CARGO: '.
+            05 WPI-CARGO               PIC ZZZ,ZZZ,ZZ9.99.
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 FILLER                  PIC X(07) VALUE 'ABONO: '.
+            05 WPI-ABONO               PIC ZZZ,ZZZ,ZZ9.99.
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 FILLER                  PIC X(08) VALUE 'POSTEO: '.
+            05 WPI-CODIGO              PIC X(01) VALUE SPACE.
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 FILLER                  PIC X(06) VALUE 'NETO: '.
+            05 WPI-NETO                PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  W-TOTALES-INTERFAZ.
+            05 WIT-CARGO-NUM           PIC 9(09)V99 VALUE ZEROES.
+            05 WIT-ABONO-NUM           PIC 9(09)V99 VALUE ZEROES.
+
+      *----------------------------------------------------------------*
+      * Renglon de totales, grabado al cierre de INTERFAZ.             *
+      *----------------------------------------------------------------*
+       01  WSS-TRAILER-INTERFAZ.
+            05 FILLER                  PIC X(20) VALUE
+               'CUENTAS POSTEADAS: '.
+            05 WIT-CUENTAS             PIC ZZZ,ZZ9.
+            05 FILLER                  PIC X(02) VALUE SPACES.
+            05 FILLER                  PIC X(13) VALUE
+               'TOTAL CARGO: '.
+            05 WIT-TOT-CARGO           PIC ZZZ,ZZZ,ZZ9.99.
+            05 FILLER                  PIC X(02) VALUE SPACES.
+            05 FILLER                  PIC X(13) VALUE
+               'TOTAL ABONO: '.
+            05 WIT-TOT-ABONO           PIC ZZZ,ZZZ,ZZ9.99.
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 1000-INICIO
+            PERFORM 2000-PROCESO
+            PERFORM 3000-FIN
+           .
+
+      ******************************************************************
+      *   Abre los tres reportes de PROG05 como entrada y prepara la   *
+      *   salida de interfaz, luego posiciona en el primer renglon     *
+      *   de cada uno                                                  *
+      ******************************************************************
+       1000-INICIO.
+            PERFORM 1100-ABRIR-ARCHIVOS
+            MOVE ZEROES TO WCA-TOTAL
+            PERFORM 1210-LEER-SALIDA1
+            PERFORM 1220-LEER-SALIDA2
+            PERFORM 1230-LEER-SALIDA3
+           .
+
+       1100-ABRIR-ARCHIVOS.
+            OPEN INPUT SALIDA1
+            IF FS-SALIDA1 = '00' OR FS-SALIDA1 = '05'
+                DISPLAY "Abrio correcto salida1 " FS-SALIDA1
+            ELSE
+                DISPLAY "Hubo un error al abrir salida1 codigo: "
+                                                         FS-SALIDA1
+                PERFORM 3000-FIN
+            END-IF
+
+            OPEN INPUT SALIDA2
+            IF FS-SALIDA2 = '00' OR FS-SALIDA2 = '05'
+                DISPLAY "Abrio correcto salida2 " FS-SALIDA2
+            ELSE
+                DISPLAY "Hubo un error al abrir salida2 codigo: "
+                                                         FS-SALIDA2
+                PERFORM 2600-CERRAR-SALIDA1
+                PERFORM 3000-FIN
+            END-IF
+
+            OPEN INPUT SALIDA3
+            IF FS-SALIDA3 = '00' OR FS-SALIDA3 = '05'
+                DISPLAY "Abrio correcto salida3 " FS-SALIDA3
+            ELSE
+                DISPLAY "Hubo un error al abrir salida3 codigo: "
+                                                         FS-SALIDA3
+                PERFORM 2600-CERRAR-SALIDA1
+                PERFORM 2700-CERRAR-SALIDA2
+                PERFORM 3000-FIN
+            END-IF
+
+            OPEN OUTPUT INTERFAZ
+            IF FS-INTERFAZ = '00'
+                DISPLAY "Abrio correcto interfaz " FS-INTERFAZ
+            ELSE
+                DISPLAY "Hubo un error al abrir interfaz codigo: "
+                                                         FS-INTERFAZ
+                PERFORM 2600-CERRAR-SALIDA1
+                PERFORM 2700-CERRAR-SALIDA2
+                PERFORM 2800-CERRAR-SALIDA3
+                PERFORM 3000-FIN
+            END-IF
+           .
+
+      ******************************************************************
+      *          Lectura secuencial de cada uno de los reportes        *
+      ******************************************************************
+       1210-LEER-SALIDA1.
+            READ SALIDA1
+            IF FS-SALIDA1 = '00'
+                CONTINUE
+            ELSE
+                IF FS-SALIDA1 = '10'
+                    MOVE 'S' TO WS-FIN-SALIDA1
+                ELSE
+                    DISPLAY "Error al leer salida1 codigo: " FS-SALIDA1
+                    PERFORM 2600-CERRAR-SALIDA1
+                    PERFORM 2700-CERRAR-SALIDA2
+                    PERFORM 2800-CERRAR-SALIDA3
+                    PERFORM 2950-CERRAR-INTERFAZ
+                    PERFORM 3000-FIN
+                END-IF
+            END-IF
+           .
+
+       1220-LEER-SALIDA2.
+            READ SALIDA2
+            IF FS-SALIDA2 = '00'
+                CONTINUE
+            ELSE
+                IF FS-SALIDA2 = '10'
+                    MOVE 'S' TO WS-FIN-SALIDA2
+                ELSE
+                    DISPLAY "Error al leer salida2 codigo: " FS-SALIDA2
+                    PERFORM 2600-CERRAR-SALIDA1
+                    PERFORM 2700-CERRAR-SALIDA2
+                    PERFORM 2800-CERRAR-SALIDA3
+                    PERFORM 2950-CERRAR-INTERFAZ
+                    PERFORM 3000-FIN
+                END-IF
+            END-IF
+           .
+
+       1230-LEER-SALIDA3.
+            READ SALIDA3
+            IF FS-SALIDA3 = '00'
+                CONTINUE
+            ELSE
+                IF FS-SALIDA3 = '10'
+                    MOVE 'S' TO WS-FIN-SALIDA3
+                ELSE
+                    DISPLAY "Error al leer salida3 codigo: " FS-SALIDA3
+                    PERFORM 2600-CERRAR-SALIDA1
+                    PERFORM 2700-CERRAR-SALIDA2
+                    PERFORM 2800-CERRAR-SALIDA3
+                    PERFORM 2950-CERRAR-INTERFAZ
+                    PERFORM 3000-FIN
+                END-IF
+            END-IF
+           .
+
+      ******************************************************************
+      *   Procesa las tres salidas de PROG05, una despues de la otra,  *
+      *   acumulando cargo/abono por cuenta en W-TABLA-CUENTAS         *
+      ******************************************************************
+       2000-PROCESO.
+            PERFORM 2100-TRATAR-RENGLON-SALIDA1
+                    UNTIL WS-FIN-SALIDA1 = 'S'
+            PERFORM 2200-TRATAR-RENGLON-SALIDA2
+                    UNTIL WS-FIN-SALIDA2 = 'S'
+            PERFORM 2300-TRATAR-RENGLON-SALIDA3
+                    UNTIL WS-FIN-SALIDA3 = 'S'
+            PERFORM 2900-ESCRIBIR-INTERFAZ
+            PERFORM 2600-CERRAR-SALIDA1
+            PERFORM 2700-CERRAR-SALIDA2
+            PERFORM 2800-CERRAR-SALIDA3
+            PERFORM 2950-CERRAR-INTERFAZ
+           .
+
+       2100-TRATAR-RENGLON-SALIDA1.
+            MOVE REG-SALIDA1 (1:103) TO W-LINEA-DETALLE
+            PERFORM 2050-CLASIFICAR-RENGLON
+            IF RENGLON-DETALLE
+                PERFORM 2400-ACUMULAR-MOVIMIENTO
+            END-IF
+            PERFORM 1210-LEER-SALIDA1
+           .
+
+       2200-TRATAR-RENGLON-SALIDA2.
+            MOVE REG-SALIDA2 TO W-LINEA-DETALLE
+            PERFORM 2050-CLASIFICAR-RENGLON
+            IF RENGLON-DETALLE
+                PERFORM 2400-ACUMULAR-MOVIMIENTO
+            END-IF
+            PERFORM 1220-LEER-SALIDA2
+           .
+
+       2300-TRATAR-RENGLON-SALIDA3.
+            MOVE REG-SALIDA3 TO W-LINEA-DETALLE
+            PERFORM 2050-CLASIFICAR-RENGLON
+            IF RENGLON-DETALLE
+                PERFORM 2400-ACUMULAR-MOVIMIENTO
+            END-IF
+            PERFORM 1230-LEER-SALIDA3
+           .
+
+      *----------------------------------------------------------------*
+      * Distingue un renglon de movimiento de los encabezados,         *
+      * subtotales y total general que PROG05 intercala en sus         *
+      * reportes: solo estos ultimos traen alguno de estos textos      *
+      * fijos, o vienen en blanco.                                     *
+      *----------------------------------------------------------------*
+       2050-CLASIFICAR-RENGLON.
+            SET RENGLON-DETALLE TO TRUE
+            IF W-LINEA-DETALLE (1:21) = 'TOTAL DE MOVIMIENTOS'
+               OR W-LINEA-DETALLE (1:10) = 'SUBTOTAL  '
+               OR W-LINEA-DETALLE (1:5)  = 'TIPMV'
+               OR W-LINEA-DETALLE (11:8) = 'REPORTE '
+               OR W-LINEA-DETALLE (1:1)  = LINESIMPLE
+               OR W-LINEA-DETALLE = SPACES
+                SET RENGLON-OTRO TO TRUE
+            END-IF
+           .
+
+      ******************************************************************
+      *   Acumula el movimiento del renglon actual en la cuenta que    *
+      *   le corresponde (CVEREG + NUMCTE), dandola de alta si es la   *
+      *   primera vez que aparece                                      *
+      ******************************************************************
+       2400-ACUMULAR-MOVIMIENTO.
+            MOVE WLD-IMPORTE TO WLD-IMPORTE-NUM
+            PERFORM 2410-DETERMINAR-CODIGO-POSTEO
+            MOVE WLD-CVEREG TO WCA-CVEREG-BUSCAR
+            MOVE WLD-NUMCTE TO WCA-NUMCTE-BUSCAR
+            PERFORM 2420-BUSCAR-CUENTA
+            IF WCA-IDX-ACTUAL = ZEROES
+                PERFORM 2430-ALTA-CUENTA
+            END-IF
+            IF WMV-CODIGO-POSTEO = 'H'
+                ADD WLD-IMPORTE-NUM TO WCA-ABONO (WCA-IDX-ACTUAL)
+            ELSE
+                ADD WLD-IMPORTE-NUM TO WCA-CARGO (WCA-IDX-ACTUAL)
+            END-IF
+           .
+
+       2410-DETERMINAR-CODIGO-POSTEO.
+            MOVE ZEROES TO WPT-IDX
+            PERFORM 2411-BUSCAR-POSTEO-PASO
+                    VARYING WPT-SUB FROM 1 BY 1
+                    UNTIL WPT-SUB > 5 OR WPT-IDX NOT = ZEROES
+            IF WPT-IDX NOT = ZEROES
+                MOVE WPT-CODIGO (WPT-IDX) TO WMV-CODIGO-POSTEO
+            ELSE
+                MOVE WPT-CODIGO-DEFECTO TO WMV-CODIGO-POSTEO
+            END-IF
+           .
+
+       2411-BUSCAR-POSTEO-PASO.
+            IF WPT-LETRA (WPT-SUB) = WLD-TIPMOV
+                MOVE WPT-SUB TO WPT-IDX
+            END-IF
+           .
+
+       2420-BUSCAR-CUENTA.
+            MOVE ZEROES TO WCA-IDX-ACTUAL
+            PERFORM 2421-BUSCAR-CUENTA-PASO
+                    VARYING WCA-SUB FROM 1 BY 1
+                    UNTIL WCA-SUB > WCA-TOTAL
+                       OR WCA-IDX-ACTUAL NOT = ZEROES
+           .
+
+       2421-BUSCAR-CUENTA-PASO.
+            IF WCA-CVEREG (WCA-SUB) = WCA-CVEREG-BUSCAR
+               AND WCA-NUMCTE (WCA-SUB) = WCA-NUMCTE-BUSCAR
+                MOVE WCA-SUB TO WCA-IDX-ACTUAL
+            END-IF
+           .
+
+       2430-ALTA-CUENTA.
+            IF WCA-TOTAL >= 2000
+                DISPLAY "Se agoto la tabla de cuentas (2000 max)"
+                PERFORM 2600-CERRAR-SALIDA1
+                PERFORM 2700-CERRAR-SALIDA2
+                PERFORM 2800-CERRAR-SALIDA3
+                PERFORM 2950-CERRAR-INTERFAZ
+                PERFORM 3000-FIN
+            END-IF
+            ADD 1 TO WCA-TOTAL
+            MOVE WCA-TOTAL      TO WCA-IDX-ACTUAL
+            MOVE WCA-CVEREG-BUSCAR TO WCA-CVEREG (WCA-IDX-ACTUAL)
+            MOVE WCA-NUMCTE-BUSCAR TO WCA-NUMCTE (WCA-IDX-ACTUAL)
+            MOVE ZEROES TO WCA-CARGO (WCA-IDX-ACTUAL)
+            MOVE ZEROES TO WCA-ABONO (WCA-IDX-ACTUAL)
+           .
+
+      ******************************************************************
+      *   Escribe un renglon de INTERFAZ por cada cuenta acumulada,    *
+      *   con su cargo, abono y neto, y el renglon de totales al final *
+      ******************************************************************
+       2900-ESCRIBIR-INTERFAZ.
+            MOVE ZEROES TO WCA-SUB
+            PERFORM 2910-ESCRIBIR-RENGLON-CUENTA
+                    VARYING WCA-SUB FROM 1 BY 1
+                    UNTIL WCA-SUB > WCA-TOTAL
+            PERFORM 2920-ESCRIBIR-TRAILER-INTERFAZ
+           .
+
+       2910-ESCRIBIR-RENGLON-CUENTA.
+            INITIALIZE WSS-REG-INTERFAZ
+            MOVE WCA-CVEREG (WCA-SUB) TO WPI-CVEREG
+            MOVE WCA-NUMCTE (WCA-SUB) TO WPI-NUMCTE
+            MOVE WCA-CARGO (WCA-SUB)  TO WPI-CARGO
+            MOVE WCA-ABONO (WCA-SUB)  TO WPI-ABONO
+            IF WCA-ABONO (WCA-SUB) >= WCA-CARGO (WCA-SUB)
+                MOVE 'H' TO WPI-CODIGO
+                COMPUTE WPI-NETO =
+                        WCA-ABONO (WCA-SUB) - WCA-CARGO (WCA-SUB)
+            ELSE
+                MOVE 'D' TO WPI-CODIGO
+                COMPUTE WPI-NETO =
+                        WCA-CARGO (WCA-SUB) - WCA-ABONO (WCA-SUB)
+            END-IF
+            WRITE REG-INTERFAZ FROM WSS-REG-INTERFAZ
+            ADD WCA-CARGO (WCA-SUB) TO WIT-CARGO-NUM
+            ADD WCA-ABONO (WCA-SUB) TO WIT-ABONO-NUM
+           .
+
+       2920-ESCRIBIR-TRAILER-INTERFAZ.
+            MOVE WCA-TOTAL     TO WIT-CUENTAS
+            MOVE WIT-CARGO-NUM TO WIT-TOT-CARGO
+            MOVE WIT-ABONO-NUM TO WIT-TOT-ABONO
+            WRITE REG-INTERFAZ FROM WSS-TRAILER-INTERFAZ
+           .
+
+       2600-CERRAR-SALIDA1.
+            CLOSE SALIDA1
+           .
+
+       2700-CERRAR-SALIDA2.
+            CLOSE SALIDA2
+           .
+
+       2800-CERRAR-SALIDA3.
+            CLOSE SALIDA3
+           .
+
+       2950-CERRAR-INTERFAZ.
+            CLOSE INTERFAZ
+           .
+
+       3000-FIN.
+            STOP RUN.
+
+       END PROGRAM "PROG06".
