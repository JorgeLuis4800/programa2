@@ -25,6 +25,18 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-SALIDA3.
 
+           SELECT OPTIONAL SALIDA4 ASSIGN TO "../salida4.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SALIDA4.
+
+           SELECT OPTIONAL REINICIO ASSIGN TO "../reinicio.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REINICIO.
+
+           SELECT OPTIONAL RECHAZOS ASSIGN TO "../rechazos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECHAZOS.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -57,6 +69,38 @@
             DATA RECORD IS REG-SALIDA3.
         01  REG-SALIDA3 PIC X(103).
 
+      *----------------------------------------------------------------*
+      * SALIDA4: reporte de cifras de control de fin de proceso.       *
+      *----------------------------------------------------------------*
+       FD  SALIDA4
+           RECORDING MODE IS F
+            LABEL RECORDS ARE STANDARD
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS REG-SALIDA4.
+        01  REG-SALIDA4 PIC X(151).
+
+      *----------------------------------------------------------------*
+      * REINICIO: renglones de avance (checkpoint) para reinicio       *
+      * despues de una interrupcion del proceso.                       *
+      *----------------------------------------------------------------*
+       FD  REINICIO
+           RECORDING MODE IS F
+            LABEL RECORDS ARE STANDARD
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS REG-REINICIO.
+        01  REG-REINICIO PIC X(380).
+
+      *----------------------------------------------------------------*
+      * RECHAZOS: movimientos que no pasan la validacion de campos     *
+      * (importe, fecha, clave de movimiento), con su codigo y motivo. *
+      *----------------------------------------------------------------*
+       FD  RECHAZOS
+           RECORDING MODE IS F
+            LABEL RECORDS ARE STANDARD
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS REG-RECHAZO.
+        01  REG-RECHAZO PIC X(60).
+
        WORKING-STORAGE SECTION.
 
       ************************* REG-ENTRADA1 ***************************
@@ -92,7 +136,10 @@
             05 FILLER                  PIC X(10) VALUE SPACES.
             05 FILLER                  PIC X(58) VALUE
                   'REPORTE  DE INSTITUTO  PROFESIONAL  EN  INFORMATICA'.
-            05 FILLER                  PIC X(17) VALUES SPACES.
+            05 FILLER                  PIC X(08) VALUE SPACES.
+            05 FILLER                  PIC X(04) VALUE 'PAG '.
+            05 WLE1-PAGINA             PIC 9(03) VALUE ZEROES.
+            05 FILLER                  PIC X(02) VALUE SPACES.
             05 FILLER                  PIC X(08) VALUE 'FECHA : '.
             05 WLE1-DD                 PIC 9(02) VALUE ZEROES.
             05 FILLER                  PIC X(01) VALUE '-'.
@@ -196,6 +243,34 @@
                10 WRR-AA               PIC 9(04) VALUE ZEROES.
             05 FILLER                  PIC X(01) VALUE LINEVERT.
 
+      *----------------------------------------------------------------*
+      * Renglon de totales, grabado al cierre de SALIDA1/2/3.  Es un   *
+      * layout generico, igual que WSS-REG-SALIDA1 mas arriba, que se  *
+      * reutiliza para las tres salidas.                               *
+      *----------------------------------------------------------------*
+       01  WSS-TRAILER-REPORTE.
+            05 FILLER                  PIC X(21) VALUE
+               'TOTAL DE MOVIMIENTOS'.
+            05 FILLER                  PIC X(02) VALUE SPACES.
+            05 WTR-CANTIDAD            PIC ZZZ,ZZ9.
+            05 FILLER                  PIC X(02) VALUE SPACES.
+            05 FILLER                  PIC X(14) VALUE
+               'IMPORTE TOTAL:'.
+            05 WTR-IMPORTE             PIC ZZZ,ZZZ.99.
+
+      *----------------------------------------------------------------*
+      * Renglon de subtotal por CVEPZA, tambien generico y reutilizado *
+      * para las tres salidas.                                         *
+      *----------------------------------------------------------------*
+       01  WSS-SUBTOTAL-CVEPZA.
+            05 FILLER                  PIC X(10) VALUE
+               'SUBTOTAL  '.
+            05 FILLER                  PIC X(07) VALUE 'CVEPZA:'.
+            05 WSB-CVEPZA              PIC 9(02) VALUE ZEROES.
+            05 FILLER                  PIC X(02) VALUE SPACES.
+            05 FILLER                  PIC X(09) VALUE 'IMPORTE: '.
+            05 WSB-IMPORTE             PIC ZZZ,ZZZ.99.
+
       ******************************************************************
       *           ACEPTA FECHA DEL SISTEMA FORMATO : AAMMDD            *
       ******************************************************************
@@ -234,22 +309,241 @@
             05 W-TAB-MESES             REDEFINES W-MESES-LETRA.
                10 W-TM-MES             PIC X(03) OCCURS 12 TIMES.
 
+      *----------------------------------------------------------------*
+      *                 ARREGLO DE DIAS POR MES                        *
+      *----------------------------------------------------------------*
+       01  W-DIAS-POR-MES.
+            05 W-DM-LISTA.
+               10 FILLER               PIC 9(02) VALUE 31.
+               10 FILLER               PIC 9(02) VALUE 28.
+               10 FILLER               PIC 9(02) VALUE 31.
+               10 FILLER               PIC 9(02) VALUE 30.
+               10 FILLER               PIC 9(02) VALUE 31.
+               10 FILLER               PIC 9(02) VALUE 30.
+               10 FILLER               PIC 9(02) VALUE 31.
+               10 FILLER               PIC 9(02) VALUE 31.
+               10 FILLER               PIC 9(02) VALUE 30.
+               10 FILLER               PIC 9(02) VALUE 31.
+               10 FILLER               PIC 9(02) VALUE 30.
+               10 FILLER               PIC 9(02) VALUE 31.
+            05 W-TAB-DIAS-MES          REDEFINES W-DM-LISTA.
+               10 W-DM-DIAS            PIC 9(02) OCCURS 12 TIMES.
+
 
        01  FILE-STATUS.
             05 FS-ENTRADA1             PIC X(02).
             05 FS-SALIDA1              PIC X(02).
             05 FS-SALIDA2              PIC X(02).
             05 FS-SALIDA3              PIC X(02).
+            05 FS-SALIDA4              PIC X(02).
+            05 FS-REINICIO             PIC X(02).
+            05 FS-RECHAZOS             PIC X(02).
 
        01  CONTADORES.
             05 CONTADOR-ENTRE1         PIC 9(08) VALUE ZEROES.
             05 CONTADOR-SALID1         PIC 9(08) VALUE ZEROES.
             05 CONTADOR-SALID2         PIC 9(08) VALUE ZEROES.
+            05 CONTADOR-SALID3         PIC 9(08) VALUE ZEROES.
+            05 CONTADOR-RECHAZOS       PIC 9(08) VALUE ZEROES.
+
+      *----------------------------------------------------------------*
+      * Rangos aceptados para la validacion de campos de entrada1.     *
+      *----------------------------------------------------------------*
+       01  W-RANGOS-VALIDACION.
+            05 WCV-CVEMOV-MIN          PIC 9(02) VALUE 01.
+            05 WCV-CVEMOV-MAX          PIC 9(02) VALUE 20.
+
+      *----------------------------------------------------------------*
+      * Control de paginado del reporte SALIDA1: pagina actual y       *
+      * renglones de detalle escritos desde el ultimo encabezado.      *
+      *----------------------------------------------------------------*
+       01  W-CONTROL-SALIDA1.
+            05 WCS-PAGINA              PIC 9(03) VALUE 1.
+            05 WCS-LINEAS              PIC 9(04) VALUE ZEROES.
+            05 WCS-LINEAS-POR-PAGINA   PIC 9(04) VALUE 0040.
+
+      *----------------------------------------------------------------*
+      * Control de quiebre por CVEPZA en cada una de las tres salidas. *
+      * Cada salida lleva su propio acumulador y su propia clave       *
+      * anterior, ya que reciben subconjuntos distintos del archivo    *
+      * de entrada (segun WRM-TIPMOV).                                 *
+      *----------------------------------------------------------------*
+       01  W-CONTROL-QUIEBRE.
+            05 WQB-CVEPZA-ANT-SALIDA1  PIC 9(02) VALUE ZEROES.
+            05 WQB-IMP-SALIDA1         PIC 9(07)V99 VALUE ZEROES.
+            05 WQB-PRIMERO-SALIDA1     PIC X(01) VALUE 'S'.
+               88 PRIMER-REG-SALIDA1   VALUE 'S'.
+            05 WQB-CVEPZA-ANT-SALIDA2  PIC 9(02) VALUE ZEROES.
+            05 WQB-IMP-SALIDA2         PIC 9(07)V99 VALUE ZEROES.
+            05 WQB-PRIMERO-SALIDA2     PIC X(01) VALUE 'S'.
+               88 PRIMER-REG-SALIDA2   VALUE 'S'.
+            05 WQB-CVEPZA-ANT-SALIDA3  PIC 9(02) VALUE ZEROES.
+            05 WQB-IMP-SALIDA3         PIC 9(07)V99 VALUE ZEROES.
+            05 WQB-PRIMERO-SALIDA3     PIC X(01) VALUE 'S'.
+               88 PRIMER-REG-SALIDA3   VALUE 'S'.
+
+      *----------------------------------------------------------------*
+      * Renglon del reporte de rechazos: movimientos que no pasaron    *
+      * la validacion de campos, con su codigo y motivo de rechazo.    *
+      *----------------------------------------------------------------*
+       01  WSS-REG-RECHAZO.
+            05 WRJ-TIPMOV              PIC X(01) VALUE SPACE.
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 WRJ-NUMCTE              PIC 9(06) VALUE ZEROES.
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 WRJ-NUMMOV              PIC 9(04) VALUE ZEROES.
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 WRJ-CODIGO              PIC X(03) VALUE SPACES.
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 WRJ-MOTIVO              PIC X(40) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Cifras de control por tipo de movimiento (A/B/C/D/E/OTROS),    *
+      * acumuladas por archivo de salida.  Se reportan en SALIDA4 al   *
+      * cierre de 2000-PROCESO (ver 2750-ESCRIBIR-CONTROL-TOTALES).    *
+      *----------------------------------------------------------------*
+       01  W-CONTROL-TOTALES.
+            05 W-TIPOS-MOV-LETRA.
+               10 FILLER               PIC X(01) VALUE 'A'.
+               10 FILLER               PIC X(01) VALUE 'B'.
+               10 FILLER               PIC X(01) VALUE 'C'.
+               10 FILLER               PIC X(01) VALUE 'D'.
+               10 FILLER               PIC X(01) VALUE 'E'.
+               10 FILLER               PIC X(01) VALUE 'O'.
+            05 W-TAB-TIPOS-MOV REDEFINES W-TIPOS-MOV-LETRA.
+               10 WCT-TIPO-LETRA       PIC X(01) OCCURS 6 TIMES.
+            05 WCT-DETALLE OCCURS 6 TIMES.
+               10 WCT-CANT-SALIDA1     PIC 9(06) VALUE ZEROES.
+               10 WCT-IMP-SALIDA1      PIC 9(07)V99 VALUE ZEROES.
+               10 WCT-CANT-SALIDA2     PIC 9(06) VALUE ZEROES.
+               10 WCT-IMP-SALIDA2      PIC 9(07)V99 VALUE ZEROES.
+               10 WCT-CANT-SALIDA3     PIC 9(06) VALUE ZEROES.
+               10 WCT-IMP-SALIDA3      PIC 9(07)V99 VALUE ZEROES.
+            05 WCT-IMP-TOTAL-SALIDA1   PIC 9(07)V99 VALUE ZEROES.
+            05 WCT-IMP-TOTAL-SALIDA2   PIC 9(07)V99 VALUE ZEROES.
+            05 WCT-IMP-TOTAL-SALIDA3   PIC 9(07)V99 VALUE ZEROES.
+            05 WCT-IDX                 PIC 9(01) VALUE ZEROES.
+            05 WCT-SUB                 PIC 9(01) VALUE ZEROES.
+
+      *----------------------------------------------------------------*
+      * Renglones del reporte de cifras de control (SALIDA4).          *
+      *----------------------------------------------------------------*
+       01  WSS-CTRL-ENC1.
+            05 FILLER              PIC X(58) VALUE
+               'CIFRAS DE CONTROL - TOTALES POR TIPO DE MOVIMIENTO'.
+
+       01  WSS-CTRL-ENC2.
+            05 FILLER              PIC X(80) VALUE
+               'TIPO  CANT-SAL1 IMPORTE-SAL1 CANT-SAL2 IMPORTE-SAL2 '.
+
+       01  WSS-CTRL-DETALLE.
+            05 WCD-TIPMOV          PIC X(01) VALUE SPACE.
+            05 FILLER              PIC X(03) VALUE SPACES.
+            05 WCD-CANT-SAL1       PIC ZZZ,ZZ9.
+            05 FILLER              PIC X(03) VALUE SPACES.
+            05 WCD-IMP-SAL1        PIC ZZZ,ZZZ.99.
+            05 FILLER              PIC X(03) VALUE SPACES.
+            05 WCD-CANT-SAL2       PIC ZZZ,ZZ9.
+            05 FILLER              PIC X(03) VALUE SPACES.
+            05 WCD-IMP-SAL2        PIC ZZZ,ZZZ.99.
+            05 FILLER              PIC X(03) VALUE SPACES.
+            05 WCD-CANT-SAL3       PIC ZZZ,ZZ9.
+            05 FILLER              PIC X(03) VALUE SPACES.
+            05 WCD-IMP-SAL3        PIC ZZZ,ZZZ.99.
+            05 FILLER              PIC X(20) VALUE SPACES.
+
+       01  WSS-CTRL-TOTAL.
+            05 FILLER              PIC X(15) VALUE 'TOTAL ENTRADA1:'.
+            05 WCG-CANT-ENTRADA1   PIC ZZZ,ZZ9.
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(15) VALUE 'TOTAL SALIDA1 :'.
+            05 WCG-CANT-SALIDA1    PIC ZZZ,ZZ9.
+            05 FILLER              PIC X(01) VALUE SPACE.
+            05 WCG-IMP-SALIDA1     PIC ZZZ,ZZZ.99.
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(15) VALUE 'TOTAL SALIDA2 :'.
+            05 WCG-CANT-SALIDA2    PIC ZZZ,ZZ9.
+            05 FILLER              PIC X(01) VALUE SPACE.
+            05 WCG-IMP-SALIDA2     PIC ZZZ,ZZZ.99.
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(15) VALUE 'TOTAL SALIDA3 :'.
+            05 WCG-CANT-SALIDA3    PIC ZZZ,ZZ9.
+            05 FILLER              PIC X(01) VALUE SPACE.
+            05 WCG-IMP-SALIDA3     PIC ZZZ,ZZZ.99.
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(15) VALUE 'TOTAL RECHAZOS:'.
+            05 WCG-CANT-RECHAZOS   PIC ZZZ,ZZ9.
 
 
        01  WSS-SWITCHES.
             05 WS-FIN-ENTRADA1         PIC X(01) VALUE SPACE.
             05 WS-FIN-SALIDA1          PIC X(01) VALUE SPACE.
+            05 WS-MODO-REINICIO        PIC X(01) VALUE 'N'.
+               88 MODO-REINICIO        VALUE 'S'.
+            05 WS-REGISTRO-VALIDO      PIC X(01) VALUE 'S'.
+               88 REGISTRO-VALIDO      VALUE 'S'.
+               88 REGISTRO-INVALIDO    VALUE 'N'.
+            05 WS-FECHA-VALIDA         PIC X(01) VALUE 'S'.
+               88 FECHA-VALIDA         VALUE 'S'.
+               88 FECHA-INVALIDA       VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      * Parametro de arranque, tomado de la linea de comandos.  Con el *
+      * valor REINICIO el proceso arranca en modo reinicio.            *
+      *----------------------------------------------------------------*
+       01  WS-PARM-EJECUCION           PIC X(10) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Control de checkpoint / reinicio.  Cada WCK-INTERVALO          *
+      * registros de entrada1 procesados se graba un renglon de avance *
+      * en REINICIO; al relanzar el proceso con el parametro REINICIO  *
+      * se recupera el ultimo avance grabado y se saltan los registros *
+      * ya procesados, evitando volver a postear los mismos            *
+      * movimientos.                                                   *
+      *----------------------------------------------------------------*
+       01  W-CONTROL-REINICIO.
+            05 WCK-INTERVALO           PIC 9(04) VALUE 0500.
+            05 WCK-CONTADOR-PREVIO     PIC 9(08) VALUE ZEROES.
+            05 WCK-NUMCTE-PREVIO       PIC 9(05) VALUE ZEROES.
+            05 WCK-COCIENTE            PIC 9(08) VALUE ZEROES.
+            05 WCK-RESIDUO             PIC 9(04) VALUE ZEROES.
+            05 WRG-SUB                 PIC 9(01) VALUE ZEROES.
+
+      *----------------------------------------------------------------*
+      * Renglon de checkpoint: ademas de la posicion de lectura en     *
+      * ENTRADA1, lleva copia de todos los contadores y acumuladores   *
+      * de quiebre/cifras de control vigentes al momento de grabarlo,  *
+      * para que un reinicio los recupere completos y no solo la       *
+      * posicion de lectura.                                           *
+      *----------------------------------------------------------------*
+       01  WSS-REG-REINICIO.
+            05 WRG-CONTADOR            PIC 9(08) VALUE ZEROES.
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 WRG-NUMCTE              PIC 9(05) VALUE ZEROES.
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 WRG-CONTADOR-SALID1     PIC 9(08) VALUE ZEROES.
+            05 WRG-CONTADOR-SALID2     PIC 9(08) VALUE ZEROES.
+            05 WRG-CONTADOR-SALID3     PIC 9(08) VALUE ZEROES.
+            05 WRG-CONTADOR-RECHAZOS   PIC 9(08) VALUE ZEROES.
+            05 WRG-DETALLE OCCURS 6 TIMES.
+               10 WRG-CANT-SALIDA1     PIC 9(06) VALUE ZEROES.
+               10 WRG-IMP-SALIDA1      PIC 9(07)V99 VALUE ZEROES.
+               10 WRG-CANT-SALIDA2     PIC 9(06) VALUE ZEROES.
+               10 WRG-IMP-SALIDA2      PIC 9(07)V99 VALUE ZEROES.
+               10 WRG-CANT-SALIDA3     PIC 9(06) VALUE ZEROES.
+               10 WRG-IMP-SALIDA3      PIC 9(07)V99 VALUE ZEROES.
+            05 WRG-IMP-TOTAL-SALIDA1   PIC 9(07)V99 VALUE ZEROES.
+            05 WRG-IMP-TOTAL-SALIDA2   PIC 9(07)V99 VALUE ZEROES.
+            05 WRG-IMP-TOTAL-SALIDA3   PIC 9(07)V99 VALUE ZEROES.
+            05 WRG-QB-CVEPZA-SALIDA1   PIC 9(02) VALUE ZEROES.
+            05 WRG-QB-IMP-SALIDA1      PIC 9(07)V99 VALUE ZEROES.
+            05 WRG-QB-PRIMERO-SALIDA1  PIC X(01) VALUE 'S'.
+            05 WRG-QB-CVEPZA-SALIDA2   PIC 9(02) VALUE ZEROES.
+            05 WRG-QB-IMP-SALIDA2      PIC 9(07)V99 VALUE ZEROES.
+            05 WRG-QB-PRIMERO-SALIDA2  PIC X(01) VALUE 'S'.
+            05 WRG-QB-CVEPZA-SALIDA3   PIC 9(02) VALUE ZEROES.
+            05 WRG-QB-IMP-SALIDA3      PIC 9(07)V99 VALUE ZEROES.
+            05 WRG-QB-PRIMERO-SALIDA3  PIC X(01) VALUE 'S'.
 
 
        PROCEDURE DIVISION.
@@ -263,10 +557,102 @@
            .
 
        1000-INICIO.
+            PERFORM 1005-DETERMINAR-MODO-EJECUCION
+            IF MODO-REINICIO
+                PERFORM 1020-CARGAR-CHECKPOINT
+            END-IF
             MOVE 'N' TO WS-FIN-ENTRADA1
             PERFORM 1100-ABRIR-ARCHIVOS
+            PERFORM 1150-ABRIR-SALIDA4
+            PERFORM 1160-ABRIR-REINICIO
+            PERFORM 1170-ABRIR-RECHAZOS
             PERFORM 1200-LEER-ENTRADA1
+            IF MODO-REINICIO AND WCK-CONTADOR-PREVIO > ZEROES
+                PERFORM 1250-SALTAR-REGISTROS-PROCESADOS
+            END-IF
            .
+
+      ******************************************************************
+      *    Determina si el proceso arranca en modo normal o en modo    *
+      *    reinicio, segun el parametro REINICIO en la linea de        *
+      *    comandos                                                    *
+      ******************************************************************
+       1005-DETERMINAR-MODO-EJECUCION.
+            ACCEPT WS-PARM-EJECUCION FROM COMMAND-LINE
+            IF WS-PARM-EJECUCION (1:8) = 'REINICIO'
+                SET MODO-REINICIO TO TRUE
+                DISPLAY "ARRANQUE EN MODO REINICIO"
+            END-IF
+           .
+
+      ******************************************************************
+      *    Recupera el ultimo avance grabado en REINICIO, si existe    *
+      ******************************************************************
+       1020-CARGAR-CHECKPOINT.
+            OPEN INPUT REINICIO
+            IF FS-REINICIO = '00'
+                PERFORM 1021-LEER-CHECKPOINT
+                        UNTIL FS-REINICIO NOT = '00'
+                CLOSE REINICIO
+                DISPLAY "ULTIMO CHECKPOINT, REGISTROS PROCESADOS: "
+                                                     WCK-CONTADOR-PREVIO
+            ELSE
+                DISPLAY "NO EXISTE CHECKPOINT PREVIO, ARRANQUE NORMAL"
+            END-IF
+           .
+
+       1021-LEER-CHECKPOINT.
+            READ REINICIO INTO WSS-REG-REINICIO
+            IF FS-REINICIO = '00'
+                MOVE WRG-CONTADOR TO WCK-CONTADOR-PREVIO
+                MOVE WRG-NUMCTE   TO WCK-NUMCTE-PREVIO
+                PERFORM 1022-RESTAURAR-CONTADORES
+            END-IF
+           .
+
+      ******************************************************************
+      *    Restaura de un checkpoint los contadores por archivo de     *
+      *    salida, las cifras de control por tipo de movimiento y los  *
+      *    acumuladores de quiebre por CVEPZA, para que un reinicio    *
+      *    continue las cuentas donde la corrida anterior las dejo, y  *
+      *    no solo la posicion de lectura de ENTRADA1.                 *
+      ******************************************************************
+       1022-RESTAURAR-CONTADORES.
+            MOVE WRG-CONTADOR-SALID1   TO CONTADOR-SALID1
+            MOVE WRG-CONTADOR-SALID2   TO CONTADOR-SALID2
+            MOVE WRG-CONTADOR-SALID3   TO CONTADOR-SALID3
+            MOVE WRG-CONTADOR-RECHAZOS TO CONTADOR-RECHAZOS
+            PERFORM 1023-RESTAURAR-DETALLE-CONTROL
+                    VARYING WRG-SUB FROM 1 BY 1 UNTIL WRG-SUB > 6
+            MOVE WRG-IMP-TOTAL-SALIDA1  TO WCT-IMP-TOTAL-SALIDA1
+            MOVE WRG-IMP-TOTAL-SALIDA2  TO WCT-IMP-TOTAL-SALIDA2
+            MOVE WRG-IMP-TOTAL-SALIDA3  TO WCT-IMP-TOTAL-SALIDA3
+            MOVE WRG-QB-CVEPZA-SALIDA1  TO WQB-CVEPZA-ANT-SALIDA1
+            MOVE WRG-QB-IMP-SALIDA1     TO WQB-IMP-SALIDA1
+            MOVE WRG-QB-PRIMERO-SALIDA1 TO WQB-PRIMERO-SALIDA1
+            MOVE WRG-QB-CVEPZA-SALIDA2  TO WQB-CVEPZA-ANT-SALIDA2
+            MOVE WRG-QB-IMP-SALIDA2     TO WQB-IMP-SALIDA2
+            MOVE WRG-QB-PRIMERO-SALIDA2 TO WQB-PRIMERO-SALIDA2
+            MOVE WRG-QB-CVEPZA-SALIDA3  TO WQB-CVEPZA-ANT-SALIDA3
+            MOVE WRG-QB-IMP-SALIDA3     TO WQB-IMP-SALIDA3
+            MOVE WRG-QB-PRIMERO-SALIDA3 TO WQB-PRIMERO-SALIDA3
+           .
+
+       1023-RESTAURAR-DETALLE-CONTROL.
+            MOVE WRG-CANT-SALIDA1 (WRG-SUB) TO WCT-CANT-SALIDA1
+                                                            (WRG-SUB)
+            MOVE WRG-IMP-SALIDA1  (WRG-SUB) TO WCT-IMP-SALIDA1
+                                                            (WRG-SUB)
+            MOVE WRG-CANT-SALIDA2 (WRG-SUB) TO WCT-CANT-SALIDA2
+                                                            (WRG-SUB)
+            MOVE WRG-IMP-SALIDA2  (WRG-SUB) TO WCT-IMP-SALIDA2
+                                                            (WRG-SUB)
+            MOVE WRG-CANT-SALIDA3 (WRG-SUB) TO WCT-CANT-SALIDA3
+                                                            (WRG-SUB)
+            MOVE WRG-IMP-SALIDA3  (WRG-SUB) TO WCT-IMP-SALIDA3
+                                                            (WRG-SUB)
+           .
+
       ******************************************************************
       *            Abrimos los archivos de entrada, salida 1, 2 y 3    *
       ******************************************************************
@@ -278,7 +664,11 @@
                                                             FS-ENTRADA1
                 PERFORM 3000-FIN
             ELSE
-                OPEN OUTPUT SALIDA1
+                IF MODO-REINICIO
+                    OPEN EXTEND SALIDA1
+                ELSE
+                    OPEN OUTPUT SALIDA1
+                END-IF
                 DISPLAY "Abrio correcto entrada1 " FS-ENTRADA1
 
                 IF FS-SALIDA1 > '07'
@@ -287,8 +677,13 @@
                     PERFORM 2500-CERRAR-ENTRADA1
                     PERFORM 3000-FIN
                 ELSE
-                    OPEN OUTPUT SALIDA2
-                                SALIDA3
+                    IF MODO-REINICIO
+                        OPEN EXTEND SALIDA2
+                                    SALIDA3
+                    ELSE
+                        OPEN OUTPUT SALIDA2
+                                    SALIDA3
+                    END-IF
                     DISPLAY "Abrio correcto salida1 " FS-SALIDA1
                     IF FS-SALIDA2 > '07' AND FS-SALIDA2 > '07'
                        DISPLAY "Hubo un error al abrir salida2 codigo: "
@@ -303,6 +698,70 @@
             END-IF
            .
 
+      ******************************************************************
+      *            Abrimos el archivo de cifras de control (SALIDA4)   *
+      ******************************************************************
+       1150-ABRIR-SALIDA4.
+            IF MODO-REINICIO
+                OPEN EXTEND SALIDA4
+            ELSE
+                OPEN OUTPUT SALIDA4
+            END-IF
+            IF FS-SALIDA4 = '00'
+                DISPLAY "Abrio correcto salida4 " FS-SALIDA4
+            ELSE
+                DISPLAY "Hubo un error al abrir salida4 codigo: "
+                                                         FS-SALIDA4
+                PERFORM 2500-CERRAR-ENTRADA1
+                PERFORM 2600-CERRAR-SALIDA1
+                PERFORM 2700-CERRAR-SALIDA2
+                PERFORM 3000-FIN
+            END-IF
+           .
+
+      ******************************************************************
+      *    Abrimos el archivo de checkpoint/reinicio para grabar el    *
+      *    avance del proceso actual                                   *
+      ******************************************************************
+       1160-ABRIR-REINICIO.
+            OPEN OUTPUT REINICIO
+            IF FS-REINICIO = '00'
+                DISPLAY "Abrio correcto reinicio " FS-REINICIO
+            ELSE
+                DISPLAY "Hubo un error al abrir reinicio codigo: "
+                                                         FS-REINICIO
+                PERFORM 2500-CERRAR-ENTRADA1
+                PERFORM 2600-CERRAR-SALIDA1
+                PERFORM 2700-CERRAR-SALIDA2
+                PERFORM 2800-CERRAR-SALIDA4
+                PERFORM 3000-FIN
+            END-IF
+           .
+
+      ******************************************************************
+      *    Abrimos el archivo de rechazos, para los movimientos que    *
+      *    no pasen la validacion de campos                            *
+      ******************************************************************
+       1170-ABRIR-RECHAZOS.
+            IF MODO-REINICIO
+                OPEN EXTEND RECHAZOS
+            ELSE
+                OPEN OUTPUT RECHAZOS
+            END-IF
+            IF FS-RECHAZOS = '00'
+                DISPLAY "Abrio correcto rechazos " FS-RECHAZOS
+            ELSE
+                DISPLAY "Hubo un error al abrir rechazos codigo: "
+                                                         FS-RECHAZOS
+                PERFORM 2500-CERRAR-ENTRADA1
+                PERFORM 2600-CERRAR-SALIDA1
+                PERFORM 2700-CERRAR-SALIDA2
+                PERFORM 2800-CERRAR-SALIDA4
+                PERFORM 2900-CERRAR-REINICIO
+                PERFORM 3000-FIN
+            END-IF
+           .
+
       ******************************************************************
       *            leesmos el archivo de entrada1 para tener           *
       *             los registros de manera secuencial                 *
@@ -328,6 +787,7 @@
 
             IF FS-ENTRADA1 = '00'
                DISPLAY "LEYENDO REGISTRO"
+               ADD 1 TO CONTADOR-ENTRE1
             ELSE
                IF FS-ENTRADA1 = '10'
                    MOVE 'S' TO WS-FIN-ENTRADA1
@@ -338,11 +798,30 @@
                    PERFORM 2500-CERRAR-ENTRADA1
                            THRU 2600-CERRAR-SALIDA1
                    PERFORM 2700-CERRAR-SALIDA2
+                   PERFORM 2800-CERRAR-SALIDA4
+                   PERFORM 2900-CERRAR-REINICIO
+                   PERFORM 2950-CERRAR-RECHAZOS
                    PERFORM 3000-FIN
                END-IF
             END-IF
            .
 
+      ******************************************************************
+      *    En modo reinicio, salta los registros ya procesados en una  *
+      *    corrida anterior, segun el ultimo checkpoint grabado        *
+      ******************************************************************
+       1250-SALTAR-REGISTROS-PROCESADOS.
+            DISPLAY "SALTANDO REGISTROS YA PROCESADOS: "
+                                                   WCK-CONTADOR-PREVIO
+            PERFORM 1251-SALTAR-UN-REGISTRO
+                    UNTIL CONTADOR-ENTRE1 > WCK-CONTADOR-PREVIO
+                       OR WS-FIN-ENTRADA1 = 'S'
+           .
+
+       1251-SALTAR-UN-REGISTRO.
+            PERFORM 1200-LEER-ENTRADA1
+           .
+
       ******************************************************************
       *          Area de proceso, para el manejo y evaluacion          *
       *                    de los archivos de salida                   *
@@ -351,8 +830,12 @@
             PERFORM FECHA
             PERFORM 2100-GRABANDO-ENCABEZADO
             PERFORM 2200-VALIDAR-REG-ENT1 UNTIL WS-FIN-ENTRADA1 = 'S'
+            PERFORM 2750-ESCRIBIR-CONTROL-TOTALES
             PERFORM 2500-CERRAR-ENTRADA1 THRU 2600-CERRAR-SALIDA1
             PERFORM 2700-CERRAR-SALIDA2
+            PERFORM 2800-CERRAR-SALIDA4
+            PERFORM 2900-CERRAR-REINICIO
+            PERFORM 2950-CERRAR-RECHAZOS
             .
 
        FECHA.
@@ -366,24 +849,135 @@
 
        2100-GRABANDO-ENCABEZADO.
             DISPLAY "grabando ENCAVEZAD".
+            MOVE WCS-PAGINA TO WLE1-PAGINA
             WRITE REG-SALIDA1 FROM WSS-LINEA-ENC1
             WRITE REG-SALIDA1 FROM WSS-LINEA-ENC2
             WRITE REG-SALIDA1 FROM WSS-LINEA-ENC3
             WRITE REG-SALIDA1 FROM WSS-LINEA-ENC4
             .
 
+      *----------------------------------------------------------------*
+      * Controla el paginado de SALIDA1: al llegar a                   *
+      * WCS-LINEAS-POR-PAGINA renglones de detalle, avanza de pagina y *
+      * reimprime el encabezado antes del siguiente detalle.           *
+      *----------------------------------------------------------------*
+       2215-CONTROL-PAGINA-SALIDA1.
+            IF WCS-LINEAS >= WCS-LINEAS-POR-PAGINA
+                ADD 1 TO WCS-PAGINA
+                MOVE ZEROES TO WCS-LINEAS
+                PERFORM 2100-GRABANDO-ENCABEZADO
+            END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Control de quiebre por CVEPZA para SALIDA1: al cambiar de      *
+      * sucursal (CVEPZA) respecto del registro anterior, graba el     *
+      * subtotal de la sucursal que termina antes de seguir            *
+      * acumulando la siguiente. El renglon de subtotal tambien pasa   *
+      * por el control de pagina, para que nunca quede como el         *
+      * renglon que desborda una pagina llena.                         *
+      *----------------------------------------------------------------*
+       2216-CONTROL-QUIEBRE-SALIDA1.
+            IF NOT PRIMER-REG-SALIDA1
+               AND WRM-CVEPZA NOT = WQB-CVEPZA-ANT-SALIDA1
+                PERFORM 2215-CONTROL-PAGINA-SALIDA1
+                PERFORM 2217-ESCRIBIR-SUBTOTAL-SALIDA1
+                MOVE ZEROES TO WQB-IMP-SALIDA1
+            END-IF
+            MOVE WRM-CVEPZA TO WQB-CVEPZA-ANT-SALIDA1
+            MOVE 'N' TO WQB-PRIMERO-SALIDA1
+            ADD WRM-IMPORTE TO WQB-IMP-SALIDA1
+           .
+
+       2217-ESCRIBIR-SUBTOTAL-SALIDA1.
+            MOVE WQB-CVEPZA-ANT-SALIDA1 TO WSB-CVEPZA
+            MOVE WQB-IMP-SALIDA1        TO WSB-IMPORTE
+            WRITE REG-SALIDA1 FROM WSS-SUBTOTAL-CVEPZA
+            ADD 1 TO WCS-LINEAS
+           .
+
        2200-VALIDAR-REG-ENT1.
             DISPLAY "EVALUEANDO TIPO DE MOVIMIENTO"
-            EVALUATE TRUE
-               WHEN WRM-TIPMOV = 'A' OR 'B' OR 'C'
-                   PERFORM 2210-MOVER-SALIDA1
-               WHEN WRM-TIPMOV = 'D' OR 'E'
-                   PERFORM 2220-MOVER-SALIDA2
-               WHEN OTHER
-                   PERFORM 2230-MOVER-SALIDA3
-            END-EVALUATE
+            PERFORM 2205-VALIDAR-CAMPOS-REG-ENT1
+            IF REGISTRO-INVALIDO
+                PERFORM 2202-MOVER-RECHAZO
+            ELSE
+                EVALUATE TRUE
+                   WHEN WRM-TIPMOV = 'A' OR 'B' OR 'C'
+                       PERFORM 2210-MOVER-SALIDA1
+                   WHEN WRM-TIPMOV = 'D' OR 'E'
+                       PERFORM 2220-MOVER-SALIDA2
+                   WHEN OTHER
+                       PERFORM 2230-MOVER-SALIDA3
+                END-EVALUATE
+            END-IF
             .
 
+      ******************************************************************
+      *    Rechazo de movimientos que no pasan la validacion de campos *
+      ******************************************************************
+       2202-MOVER-RECHAZO.
+            MOVE WRM-TIPMOV TO WRJ-TIPMOV
+            MOVE WRM-NUMCTE TO WRJ-NUMCTE
+            MOVE WRM-NUMMOV TO WRJ-NUMMOV
+            PERFORM 2203-GRABAR-RECHAZO
+            PERFORM 1200-LEER-ENTRADA1
+           .
+
+       2203-GRABAR-RECHAZO.
+            WRITE REG-RECHAZO FROM WSS-REG-RECHAZO
+            ADD 1 TO CONTADOR-RECHAZOS
+            PERFORM 2260-CHECKPOINT-SI-CORRESPONDE
+           .
+
+      *----------------------------------------------------------------*
+      * Valida los campos criticos del movimiento leido: importe       *
+      * numerico distinto de cero, clave de movimiento dentro del      *
+      * rango aceptado y fecha de movimiento calendario valida.  Si    *
+      * alguna validacion falla, deja el motivo/codigo en              *
+      * WSS-REG-RECHAZO y activa REGISTRO-INVALIDO.                    *
+      *----------------------------------------------------------------*
+       2205-VALIDAR-CAMPOS-REG-ENT1.
+            INITIALIZE WSS-REG-RECHAZO
+            SET REGISTRO-VALIDO TO TRUE
+            IF WRM-IMPORTE NOT NUMERIC OR WRM-IMPORTE = ZEROES
+                SET REGISTRO-INVALIDO TO TRUE
+                MOVE 'E01' TO WRJ-CODIGO
+                MOVE 'IMPORTE NO NUMERICO O EN CERO' TO WRJ-MOTIVO
+            ELSE
+                IF WRM-CVEMOV NOT NUMERIC
+                   OR WRM-CVEMOV < WCV-CVEMOV-MIN
+                   OR WRM-CVEMOV > WCV-CVEMOV-MAX
+                    SET REGISTRO-INVALIDO TO TRUE
+                    MOVE 'E02' TO WRJ-CODIGO
+                    MOVE 'CVEMOV FUERA DE RANGO VALIDO' TO WRJ-MOTIVO
+                ELSE
+                    PERFORM 2206-VALIDAR-FECHA-MOV
+                    IF FECHA-INVALIDA
+                        SET REGISTRO-INVALIDO TO TRUE
+                        MOVE 'E03' TO WRJ-CODIGO
+                        MOVE 'FECHA DE MOVIMIENTO INVALIDA'
+                                                       TO WRJ-MOTIVO
+                    END-IF
+                END-IF
+            END-IF
+           .
+
+       2206-VALIDAR-FECHA-MOV.
+            SET FECHA-VALIDA TO TRUE
+            IF WRM-MM NOT NUMERIC OR WRM-MM < 1 OR WRM-MM > 12
+                SET FECHA-INVALIDA TO TRUE
+            ELSE
+                IF WRM-DD NOT NUMERIC OR WRM-DD < 1
+                   OR WRM-DD > W-DM-DIAS (WRM-MM)
+                    SET FECHA-INVALIDA TO TRUE
+                END-IF
+            END-IF
+            IF WRM-AA NOT NUMERIC OR WRM-AA < 1900 OR WRM-AA > 2099
+                SET FECHA-INVALIDA TO TRUE
+            END-IF
+           .
+
        2210-MOVER-SALIDA1.
             INITIALIZE WSS-REG-SALIDA1
             MOVE WRM-TIPMOV    TO WRR-TIPMOV
@@ -403,10 +997,33 @@
             .
 
        2220-GRABAR-SALIDA1.
+            PERFORM 2216-CONTROL-QUIEBRE-SALIDA1
+            PERFORM 2215-CONTROL-PAGINA-SALIDA1
             WRITE REG-SALIDA1 FROM WSS-REG-SALIDA1
+            ADD 1 TO WCS-LINEAS
             ADD 1 TO CONTADOR-SALID1
+            PERFORM 2245-DETERMINAR-INDICE-TIPMOV
+            ADD 1 TO WCT-CANT-SALIDA1 (WCT-IDX)
+            ADD WRM-IMPORTE TO WCT-IMP-SALIDA1 (WCT-IDX)
+            ADD WRM-IMPORTE TO WCT-IMP-TOTAL-SALIDA1
+            PERFORM 2260-CHECKPOINT-SI-CORRESPONDE
             .
 
+      *----------------------------------------------------------------*
+      * Determina el subindice de la tabla de cifras de control que    *
+      * corresponde al tipo de movimiento del registro actual.         *
+      *----------------------------------------------------------------*
+       2245-DETERMINAR-INDICE-TIPMOV.
+            EVALUATE WRM-TIPMOV
+                WHEN 'A' MOVE 1 TO WCT-IDX
+                WHEN 'B' MOVE 2 TO WCT-IDX
+                WHEN 'C' MOVE 3 TO WCT-IDX
+                WHEN 'D' MOVE 4 TO WCT-IDX
+                WHEN 'E' MOVE 5 TO WCT-IDX
+                WHEN OTHER MOVE 6 TO WCT-IDX
+            END-EVALUATE
+           .
+
        2220-MOVER-SALIDA2.
             INITIALIZE WSS-REG-SALIDA1
             MOVE WRM-TIPMOV TO WRR-TIPMOV
@@ -427,10 +1044,37 @@
 
 
        2230-GRABAR-SALIDA2.
+            PERFORM 2226-CONTROL-QUIEBRE-SALIDA2
             WRITE REG-SALIDA2 FROM WSS-REG-SALIDA1
             ADD 1 TO CONTADOR-SALID2
+            PERFORM 2245-DETERMINAR-INDICE-TIPMOV
+            ADD 1 TO WCT-CANT-SALIDA2 (WCT-IDX)
+            ADD WRM-IMPORTE TO WCT-IMP-SALIDA2 (WCT-IDX)
+            ADD WRM-IMPORTE TO WCT-IMP-TOTAL-SALIDA2
+            PERFORM 2260-CHECKPOINT-SI-CORRESPONDE
             .
 
+      *----------------------------------------------------------------*
+      * Control de quiebre por CVEPZA para SALIDA2 (mismo criterio     *
+      * que 2216-CONTROL-QUIEBRE-SALIDA1, aplicado a esta salida)      *
+      *----------------------------------------------------------------*
+       2226-CONTROL-QUIEBRE-SALIDA2.
+            IF NOT PRIMER-REG-SALIDA2
+               AND WRM-CVEPZA NOT = WQB-CVEPZA-ANT-SALIDA2
+                PERFORM 2227-ESCRIBIR-SUBTOTAL-SALIDA2
+                MOVE ZEROES TO WQB-IMP-SALIDA2
+            END-IF
+            MOVE WRM-CVEPZA TO WQB-CVEPZA-ANT-SALIDA2
+            MOVE 'N' TO WQB-PRIMERO-SALIDA2
+            ADD WRM-IMPORTE TO WQB-IMP-SALIDA2
+           .
+
+       2227-ESCRIBIR-SUBTOTAL-SALIDA2.
+            MOVE WQB-CVEPZA-ANT-SALIDA2 TO WSB-CVEPZA
+            MOVE WQB-IMP-SALIDA2        TO WSB-IMPORTE
+            WRITE REG-SALIDA2 FROM WSS-SUBTOTAL-CVEPZA
+           .
+
        2230-MOVER-SALIDA3.
             INITIALIZE WSS-REG-SALIDA1
             MOVE WRM-TIPMOV TO WRR-TIPMOV
@@ -449,8 +1093,123 @@
             PERFORM 1200-LEER-ENTRADA1.
 
        2240-GRABAR-SALIDA3.
+            PERFORM 2236-CONTROL-QUIEBRE-SALIDA3
             WRITE REG-SALIDA3 FROM WSS-REG-SALIDA1
-            ADD 1 TO CONTADOR-SALID2
+            ADD 1 TO CONTADOR-SALID3
+            PERFORM 2245-DETERMINAR-INDICE-TIPMOV
+            ADD 1 TO WCT-CANT-SALIDA3 (WCT-IDX)
+            ADD WRM-IMPORTE TO WCT-IMP-SALIDA3 (WCT-IDX)
+            ADD WRM-IMPORTE TO WCT-IMP-TOTAL-SALIDA3
+            PERFORM 2260-CHECKPOINT-SI-CORRESPONDE
+           .
+
+      *----------------------------------------------------------------*
+      * Control de quiebre por CVEPZA para SALIDA3 (mismo criterio     *
+      * que 2216-CONTROL-QUIEBRE-SALIDA1, aplicado a esta salida)      *
+      *----------------------------------------------------------------*
+       2236-CONTROL-QUIEBRE-SALIDA3.
+            IF NOT PRIMER-REG-SALIDA3
+               AND WRM-CVEPZA NOT = WQB-CVEPZA-ANT-SALIDA3
+                PERFORM 2237-ESCRIBIR-SUBTOTAL-SALIDA3
+                MOVE ZEROES TO WQB-IMP-SALIDA3
+            END-IF
+            MOVE WRM-CVEPZA TO WQB-CVEPZA-ANT-SALIDA3
+            MOVE 'N' TO WQB-PRIMERO-SALIDA3
+            ADD WRM-IMPORTE TO WQB-IMP-SALIDA3
+           .
+
+       2237-ESCRIBIR-SUBTOTAL-SALIDA3.
+            MOVE WQB-CVEPZA-ANT-SALIDA3 TO WSB-CVEPZA
+            MOVE WQB-IMP-SALIDA3        TO WSB-IMPORTE
+            WRITE REG-SALIDA3 FROM WSS-SUBTOTAL-CVEPZA
+           .
+
+      *----------------------------------------------------------------*
+      * Cada WCK-INTERVALO registros de entrada1 procesados, graba un  *
+      * renglon de avance en REINICIO para soportar el reinicio ante   *
+      * una interrupcion del proceso.                                  *
+      *----------------------------------------------------------------*
+       2260-CHECKPOINT-SI-CORRESPONDE.
+            DIVIDE CONTADOR-ENTRE1 BY WCK-INTERVALO
+                   GIVING WCK-COCIENTE
+                   REMAINDER WCK-RESIDUO
+            IF WCK-RESIDUO = ZEROES
+                PERFORM 2261-GRABAR-CHECKPOINT
+            END-IF
+           .
+
+       2261-GRABAR-CHECKPOINT.
+            MOVE CONTADOR-ENTRE1        TO WRG-CONTADOR
+            MOVE WRMNC-CONS             TO WRG-NUMCTE
+            MOVE CONTADOR-SALID1        TO WRG-CONTADOR-SALID1
+            MOVE CONTADOR-SALID2        TO WRG-CONTADOR-SALID2
+            MOVE CONTADOR-SALID3        TO WRG-CONTADOR-SALID3
+            MOVE CONTADOR-RECHAZOS      TO WRG-CONTADOR-RECHAZOS
+            PERFORM 2262-GRABAR-DETALLE-CHECKPOINT
+                    VARYING WRG-SUB FROM 1 BY 1 UNTIL WRG-SUB > 6
+            MOVE WCT-IMP-TOTAL-SALIDA1  TO WRG-IMP-TOTAL-SALIDA1
+            MOVE WCT-IMP-TOTAL-SALIDA2  TO WRG-IMP-TOTAL-SALIDA2
+            MOVE WCT-IMP-TOTAL-SALIDA3  TO WRG-IMP-TOTAL-SALIDA3
+            MOVE WQB-CVEPZA-ANT-SALIDA1 TO WRG-QB-CVEPZA-SALIDA1
+            MOVE WQB-IMP-SALIDA1        TO WRG-QB-IMP-SALIDA1
+            MOVE WQB-PRIMERO-SALIDA1    TO WRG-QB-PRIMERO-SALIDA1
+            MOVE WQB-CVEPZA-ANT-SALIDA2 TO WRG-QB-CVEPZA-SALIDA2
+            MOVE WQB-IMP-SALIDA2        TO WRG-QB-IMP-SALIDA2
+            MOVE WQB-PRIMERO-SALIDA2    TO WRG-QB-PRIMERO-SALIDA2
+            MOVE WQB-CVEPZA-ANT-SALIDA3 TO WRG-QB-CVEPZA-SALIDA3
+            MOVE WQB-IMP-SALIDA3        TO WRG-QB-IMP-SALIDA3
+            MOVE WQB-PRIMERO-SALIDA3    TO WRG-QB-PRIMERO-SALIDA3
+            WRITE REG-REINICIO FROM WSS-REG-REINICIO
+            DISPLAY "CHECKPOINT GRABADO, REGISTRO: " CONTADOR-ENTRE1
+           .
+
+       2262-GRABAR-DETALLE-CHECKPOINT.
+            MOVE WCT-CANT-SALIDA1 (WRG-SUB) TO WRG-CANT-SALIDA1
+                                                            (WRG-SUB)
+            MOVE WCT-IMP-SALIDA1  (WRG-SUB) TO WRG-IMP-SALIDA1
+                                                            (WRG-SUB)
+            MOVE WCT-CANT-SALIDA2 (WRG-SUB) TO WRG-CANT-SALIDA2
+                                                            (WRG-SUB)
+            MOVE WCT-IMP-SALIDA2  (WRG-SUB) TO WRG-IMP-SALIDA2
+                                                            (WRG-SUB)
+            MOVE WCT-CANT-SALIDA3 (WRG-SUB) TO WRG-CANT-SALIDA3
+                                                            (WRG-SUB)
+            MOVE WCT-IMP-SALIDA3  (WRG-SUB) TO WRG-IMP-SALIDA3
+                                                            (WRG-SUB)
+           .
+
+      ******************************************************************
+      *      Reporte de cifras de control de fin de proceso (SALIDA4)  *
+      ******************************************************************
+       2750-ESCRIBIR-CONTROL-TOTALES.
+            WRITE REG-SALIDA4 FROM WSS-CTRL-ENC1
+            WRITE REG-SALIDA4 FROM WSS-CTRL-ENC2
+            PERFORM 2751-ESCRIBIR-DETALLE-CONTROL
+                    VARYING WCT-SUB FROM 1 BY 1 UNTIL WCT-SUB > 6
+            PERFORM 2755-ESCRIBIR-TOTAL-CONTROL
+           .
+
+       2751-ESCRIBIR-DETALLE-CONTROL.
+            MOVE WCT-TIPO-LETRA (WCT-SUB)   TO WCD-TIPMOV
+            MOVE WCT-CANT-SALIDA1 (WCT-SUB) TO WCD-CANT-SAL1
+            MOVE WCT-IMP-SALIDA1 (WCT-SUB)  TO WCD-IMP-SAL1
+            MOVE WCT-CANT-SALIDA2 (WCT-SUB) TO WCD-CANT-SAL2
+            MOVE WCT-IMP-SALIDA2 (WCT-SUB)  TO WCD-IMP-SAL2
+            MOVE WCT-CANT-SALIDA3 (WCT-SUB) TO WCD-CANT-SAL3
+            MOVE WCT-IMP-SALIDA3 (WCT-SUB)  TO WCD-IMP-SAL3
+            WRITE REG-SALIDA4 FROM WSS-CTRL-DETALLE
+           .
+
+       2755-ESCRIBIR-TOTAL-CONTROL.
+            MOVE CONTADOR-ENTRE1      TO WCG-CANT-ENTRADA1
+            MOVE CONTADOR-SALID1      TO WCG-CANT-SALIDA1
+            MOVE WCT-IMP-TOTAL-SALIDA1 TO WCG-IMP-SALIDA1
+            MOVE CONTADOR-SALID2      TO WCG-CANT-SALIDA2
+            MOVE WCT-IMP-TOTAL-SALIDA2 TO WCG-IMP-SALIDA2
+            MOVE CONTADOR-SALID3      TO WCG-CANT-SALIDA3
+            MOVE WCT-IMP-TOTAL-SALIDA3 TO WCG-IMP-SALIDA3
+            MOVE CONTADOR-RECHAZOS    TO WCG-CANT-RECHAZOS
+            WRITE REG-SALIDA4 FROM WSS-CTRL-TOTAL
            .
 
        2500-CERRAR-ENTRADA1.
@@ -458,14 +1217,65 @@
             .
 
        2600-CERRAR-SALIDA1.
+            PERFORM 2610-ESCRIBIR-TRAILER-SALIDA1
             CLOSE SALIDA1
             .
 
+      ******************************************************************
+      *      Renglon de totales grabado al cierre de SALIDA1           *
+      ******************************************************************
+       2610-ESCRIBIR-TRAILER-SALIDA1.
+            IF NOT PRIMER-REG-SALIDA1
+                PERFORM 2217-ESCRIBIR-SUBTOTAL-SALIDA1
+            END-IF
+            MOVE CONTADOR-SALID1       TO WTR-CANTIDAD
+            MOVE WCT-IMP-TOTAL-SALIDA1 TO WTR-IMPORTE
+            WRITE REG-SALIDA1 FROM WSS-TRAILER-REPORTE
+           .
+
        2700-CERRAR-SALIDA2.
+            PERFORM 2710-ESCRIBIR-TRAILER-SALIDA2
+            PERFORM 2720-ESCRIBIR-TRAILER-SALIDA3
             CLOSE SALIDA2
             CLOSE SALIDA3
             .
 
+      ******************************************************************
+      *      Renglon de totales grabado al cierre de SALIDA2           *
+      ******************************************************************
+       2710-ESCRIBIR-TRAILER-SALIDA2.
+            IF NOT PRIMER-REG-SALIDA2
+                PERFORM 2227-ESCRIBIR-SUBTOTAL-SALIDA2
+            END-IF
+            MOVE CONTADOR-SALID2       TO WTR-CANTIDAD
+            MOVE WCT-IMP-TOTAL-SALIDA2 TO WTR-IMPORTE
+            WRITE REG-SALIDA2 FROM WSS-TRAILER-REPORTE
+           .
+
+      ******************************************************************
+      *      Renglon de totales grabado al cierre de SALIDA3           *
+      ******************************************************************
+       2720-ESCRIBIR-TRAILER-SALIDA3.
+            IF NOT PRIMER-REG-SALIDA3
+                PERFORM 2237-ESCRIBIR-SUBTOTAL-SALIDA3
+            END-IF
+            MOVE CONTADOR-SALID3       TO WTR-CANTIDAD
+            MOVE WCT-IMP-TOTAL-SALIDA3 TO WTR-IMPORTE
+            WRITE REG-SALIDA3 FROM WSS-TRAILER-REPORTE
+           .
+
+       2800-CERRAR-SALIDA4.
+            CLOSE SALIDA4
+            .
+
+       2900-CERRAR-REINICIO.
+            CLOSE REINICIO
+            .
+
+       2950-CERRAR-RECHAZOS.
+            CLOSE RECHAZOS
+            .
+
        3000-FIN.
             STOP RUN.
 
