@@ -20,7 +20,9 @@
       *                   archivos de entrada                          *
       ******************************************************************
            SELECT OPTIONAL ENTRADA1 ASSIGN TO "../entrada1.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RE1-NUM-EMP1
                FILE STATUS IS FS-ENTRADA1.
 
            SELECT OPTIONAL ENTRADA2 ASSIGN TO "../entrada2.dat"
@@ -35,17 +37,37 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS FS-SALIDA1.
 
+           SELECT OPTIONAL SALIDA2 ASSIGN TO "../salida2.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS FS-SALIDA2.
+
 
 
        DATA DIVISION.
        FILE SECTION.
 
+      *----------------------------------------------------------------*
+      * ENTRADA1 es el maestro de empleados; se maneja como archivo   *
+      * indexado por numero de empleado (RE1-NUM-EMP1) para que las   *
+      * actualizaciones de entrada2.dat y las correcciones puntuales  *
+      * se puedan aplicar por llave (ver 6000-PROCESO-DIRECTO) sin    *
+      * necesidad de un re-extracto completo del maestro.             *
+      *----------------------------------------------------------------*
        FD  ENTRADA1
-            RECORDING MODE IS F
             LABEL RECORDS ARE STANDARD
-            BLOCK CONTAINS 0 RECORDS
             DATA RECORD IS REG-ENTRADA1.
-        01  REG-ENTRADA1 PIC X(178).
+        01  REG-ENTRADA1.
+            05 RE1-NUM-EMP1            PIC X(08).
+            05 RE1-NOMBRE-EMP1         PIC X(20).
+            05 RE1-APE-PATERNO-EMP1    PIC X(20).
+            05 RE1-APE-MATERNO-EMP1    PIC X(20).
+            05 RE1-DIRECCION-EMP1      PIC X(30).
+            05 RE1-CODIGO-POSTAL-EMP1  PIC X(05).
+            05 RE1-TELEFONO-EMP1       PIC X(10).
+            05 RE1-PUESTO-EMP1         PIC X(20).
+            05 RE1-DEPARTAMENTO-EMP1   PIC X(15).
+            05 RE1-RFC-EMP1            PIC X(13).
+            05 RE1-CURP-EMP1           PIC X(17).
 
        FD  ENTRADA2
             RECORDING MODE IS F
@@ -59,7 +81,14 @@
             LABEL RECORDS ARE STANDARD
             BLOCK CONTAINS 0 RECORDS
             DATA RECORD IS REG-SALIDA1.
-        01  REG-SALIDA1 PIC X(123).
+        01  REG-SALIDA1 PIC X(141).
+
+       FD  SALIDA2
+            RECORDING MODE IS F
+            LABEL RECORDS ARE STANDARD
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS REG-SALIDA2.
+        01  REG-SALIDA2 PIC X(80).
 
 
        WORKING-STORAGE SECTION.
@@ -93,49 +122,205 @@
             05 WSS-TELEFONO-SAL1       PIC X(10).
             05 WSS-DIRECCION-SAL1      PIC X(30).
             05 WSS-DEPARTAMENTO-SAL1   PIC X(15).
+            05 WSS-CODIGO-POSTAL-SAL1  PIC X(05).
+            05 WSS-RFC-SAL1            PIC X(13).
 
        01  LLAVE-ENTRADA1.
             05 LLAVE-NUM-ENTRADA1      PIC X(08).
-      *      05 LLAVE-RFC-ENTRADA1      PIC X(13).
+            05 LLAVE-RFC-ENTRADA1      PIC X(13).
 
        01  LLAVE-ENTRADA2.
             05 LLAVE-NUM-ENTRADA2      PIC X(08).
-      *      05 LLAVE-RFC-ENTRADA2      PIC X(13).
+            05 LLAVE-RFC-ENTRADA2      PIC X(13).
+
+      *----------------------------------------------------------------*
+      * Registro de discrepancias (SALIDA2): llaves que no cruzaron.   *
+      *----------------------------------------------------------------*
+       01  WSS-REG-SALIDA2.
+            05 WSS-NUM-DISCREPANCIA    PIC X(08).
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 WSS-RFC-DISCREPANCIA    PIC X(13).
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 WSS-MOTIVO-DISCREPANCIA PIC X(15).
+            05 FILLER                  PIC X(01) VALUE SPACE.
+            05 WSS-DESCRIP-DISCREPANCIA PIC X(20).
+
+      *----------------------------------------------------------------*
+      * Renglon de totales finales, se graba al cierre de SALIDA2.     *
+      *----------------------------------------------------------------*
+       01  WSS-TOTALES-SALIDA2.
+            05 FILLER           PIC X(15) VALUE 'TOTAL ENTRADA1:'.
+            05 WSS-TOT-ENTRADA1 PIC ZZZ,ZZ9.
+            05 FILLER           PIC X(01) VALUE SPACE.
+            05 FILLER           PIC X(15) VALUE 'TOTAL ENTRADA2:'.
+            05 WSS-TOT-ENTRADA2 PIC ZZZ,ZZ9.
+            05 FILLER           PIC X(01) VALUE SPACE.
+            05 FILLER           PIC X(14) VALUE 'TOTAL SALIDA1:'.
+            05 WSS-TOT-SALIDA1  PIC ZZZ,ZZ9.
+
+      *----------------------------------------------------------------*
+      * Tablas en memoria de ENTRADA1/ENTRADA2, precargadas para el    *
+      * modo de conciliacion por RFC (ver 1050-CARGAR-TABLAS-RFC).     *
+      *----------------------------------------------------------------*
+       01  WT-TABLA-ENTRADA1.
+            05 WT-TABLA-ENTRADA1-OCC OCCURS 9999 TIMES.
+               10 WT1-NUM             PIC X(08).
+               10 WT1-RFC             PIC X(13).
+               10 WT1-NOMBRE          PIC X(20).
+               10 WT1-APE-PATERNO     PIC X(20).
+               10 WT1-APE-MATERNO     PIC X(20).
+               10 WT1-USADO           PIC X(01) VALUE 'N'.
+
+       01  WT-TABLA-ENTRADA2.
+            05 WT-TABLA-ENTRADA2-OCC OCCURS 9999 TIMES.
+               10 WT2-NUM             PIC X(08).
+               10 WT2-RFC             PIC X(13).
+               10 WT2-CODIGO-POSTAL   PIC X(05).
+               10 WT2-DIRECCION       PIC X(30).
+               10 WT2-DEPARTAMENTO    PIC X(15).
+               10 WT2-TELEFONO        PIC X(10).
+               10 WT2-USADO           PIC X(01) VALUE 'N'.
+
+       01  W-TABLAS-RFC-CONTROL.
+            05 WT-TOTAL-ENTRADA1       PIC 9(04) COMP VALUE ZEROES.
+            05 WT-TOTAL-ENTRADA2       PIC 9(04) COMP VALUE ZEROES.
+            05 WT-SUB1                 PIC 9(04) COMP VALUE ZEROES.
+            05 WT-SUB2                 PIC 9(04) COMP VALUE ZEROES.
+            05 WT-IDX1-ACTUAL          PIC 9(04) COMP VALUE ZEROES.
+            05 WT-IDX2-ACTUAL          PIC 9(04) COMP VALUE ZEROES.
+            05 WS-RFC-BUSCAR           PIC X(13) VALUE SPACES.
+
+       01  WS-PARM-EJECUCION           PIC X(10) VALUE SPACES.
 
        01  FILE-STATUS.
             05 FS-ENTRADA1             PIC X(02).
             05 FS-ENTRADA2             PIC X(02).
             05 FS-SALIDA1              PIC X(02).
+            05 FS-SALIDA2              PIC X(02).
 
        01  W-ACUMULADOR.
             05 WA-LEIDO-ENTRADA1       PIC 9(06) VALUE ZEROES.
             05 WA-LEIDO-ENTRADA2       PIC 9(06) VALUE ZEROES.
             05 WA-LEIDO-SALIDA1        PIC 9(06) VALUE ZEROES.
+            05 WA-LEIDO-SALIDA2        PIC 9(06) VALUE ZEROES.
 
        01  W-SWITCHES.
             05 WS-FIN-ENTRADA1         PIC X(01) VALUE SPACE.
             05 WS-FIN-ENTRADA2         PIC X(01) VALUE SPACE.
             05 WS-FIN-SALIDA1          PIC X(01) VALUE SPACE.
+            05 WS-MODO-MATCH-RFC       PIC X(01) VALUE 'N'.
+               88 MODO-MATCH-POR-RFC   VALUE 'S'.
+            05 WS-MODO-DIRECTO         PIC X(01) VALUE 'N'.
+               88 MODO-ACTUALIZACION-DIRECTA VALUE 'S'.
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            PERFORM 1000-INICIO.
-            PERFORM 2000-PROCESO UNTIL LLAVE-ENTRADA1
-                                 EQUAL LLAVE-ENTRADA2.
+            PERFORM 1010-DETERMINAR-MODO-MATCH.
+            IF MODO-ACTUALIZACION-DIRECTA
+                PERFORM 6000-PROCESO-DIRECTO
+            ELSE
+                PERFORM 1000-INICIO
+                PERFORM 2000-PROCESO UNTIL LLAVE-NUM-ENTRADA1
+                                     EQUAL LLAVE-NUM-ENTRADA2
+            END-IF
             PERFORM 5000-FIN-PROG
        .
 
        1000-INICIO.
+            IF MODO-MATCH-POR-RFC
+                PERFORM 1050-CARGAR-TABLAS-RFC
+            END-IF
             PERFORM 1100-ABRIR-ARCHIVO-ENT1.
             PERFORM 1200-ABRIR-ARCHIVO-ENT2.
             PERFORM 1300-ABRIR-ARCHIVO-SAL1
+            PERFORM 1350-ABRIR-ARCHIVO-SAL2
 
             PERFORM 1400-LEER-ENTRADA1
             PERFORM 1500-LEER-ENTRADA2
        .
 
+      *----------------------------------------------------------------*
+      * El PARM de ejecucion "RFC" activa la conciliacion por RFC como *
+      * respaldo cuando el numero de empleado no cruza entre archivos. *
+      * El PARM "DIRECTO" activa la actualizacion directa del maestro *
+      * ENTRADA1 por llave, sin pasar por el match/merge secuencial.  *
+      *----------------------------------------------------------------*
+       1010-DETERMINAR-MODO-MATCH.
+            ACCEPT WS-PARM-EJECUCION FROM COMMAND-LINE
+            IF WS-PARM-EJECUCION (1:3) = 'RFC'
+                SET MODO-MATCH-POR-RFC TO TRUE
+                DISPLAY "MODO DE EJECUCION: CONCILIACION POR RFC"
+            ELSE
+                IF WS-PARM-EJECUCION (1:7) = 'DIRECTO'
+                    SET MODO-ACTUALIZACION-DIRECTA TO TRUE
+                    DISPLAY "MODO DE EJECUCION: ACTUALIZACION DIRECTA"
+                ELSE
+                    DISPLAY "MODO DE EJECUCION: CONCILIACION POR NUMERO"
+                END-IF
+            END-IF
+       .
+
+       1050-CARGAR-TABLAS-RFC.
+            PERFORM 1060-CARGAR-TABLA-ENTRADA1.
+            PERFORM 1070-CARGAR-TABLA-ENTRADA2.
+       .
+
+       1060-CARGAR-TABLA-ENTRADA1.
+            MOVE ZEROES TO WT-TOTAL-ENTRADA1
+            OPEN INPUT ENTRADA1
+            IF FS-ENTRADA1 = '00'
+                PERFORM 1061-LEER-CARGAR-ENTRADA1
+                        UNTIL FS-ENTRADA1 NOT = '00'
+                CLOSE ENTRADA1
+            END-IF
+       .
+
+       1061-LEER-CARGAR-ENTRADA1.
+            READ ENTRADA1 NEXT RECORD INTO WSS-REG-ENTRADA1
+            IF FS-ENTRADA1 = '00'
+                ADD 1 TO WT-TOTAL-ENTRADA1
+                MOVE WSS-NUM-EMP1         TO WT1-NUM (WT-TOTAL-ENTRADA1)
+                MOVE WSS-RFC-EMP1         TO WT1-RFC (WT-TOTAL-ENTRADA1)
+                MOVE WSS-NOMBRE-EMP1
+                                    TO WT1-NOMBRE (WT-TOTAL-ENTRADA1)
+                MOVE WSS-APE-PATERNO-EMP1
+                                TO WT1-APE-PATERNO (WT-TOTAL-ENTRADA1)
+                MOVE WSS-APE-MATERNO-EMP1
+                                TO WT1-APE-MATERNO (WT-TOTAL-ENTRADA1)
+                MOVE 'N'            TO WT1-USADO (WT-TOTAL-ENTRADA1)
+            END-IF
+       .
+
+       1070-CARGAR-TABLA-ENTRADA2.
+            MOVE ZEROES TO WT-TOTAL-ENTRADA2
+            OPEN INPUT ENTRADA2
+            IF FS-ENTRADA2 = '00'
+                PERFORM 1071-LEER-CARGAR-ENTRADA2
+                        UNTIL FS-ENTRADA2 NOT = '00'
+                CLOSE ENTRADA2
+            END-IF
+       .
+
+       1071-LEER-CARGAR-ENTRADA2.
+            READ ENTRADA2 INTO WSS-REG-ENTRADA2
+            IF FS-ENTRADA2 = '00'
+                ADD 1 TO WT-TOTAL-ENTRADA2
+                MOVE WSS-NUM-EMP2         TO WT2-NUM (WT-TOTAL-ENTRADA2)
+                MOVE WSS-RFC-EMP2         TO WT2-RFC (WT-TOTAL-ENTRADA2)
+                MOVE WSS-CODIGO-POSTAL-EMP2
+                            TO WT2-CODIGO-POSTAL (WT-TOTAL-ENTRADA2)
+                MOVE WSS-DIRECCION-EMP2
+                                TO WT2-DIRECCION (WT-TOTAL-ENTRADA2)
+                MOVE WSS-DEPARTAMENTO-EMP2
+                                TO WT2-DEPARTAMENTO (WT-TOTAL-ENTRADA2)
+                MOVE WSS-TELEFONO-EMP2
+                                TO WT2-TELEFONO (WT-TOTAL-ENTRADA2)
+                MOVE 'N'            TO WT2-USADO (WT-TOTAL-ENTRADA2)
+            END-IF
+       .
+
        1100-ABRIR-ARCHIVO-ENT1.
             OPEN INPUT ENTRADA1
 
@@ -172,10 +357,25 @@
             END-IF
        .
 
+       1350-ABRIR-ARCHIVO-SAL2.
+            OPEN OUTPUT SALIDA2
+            IF FS-SALIDA2 = '00'
+                DISPLAY "4: ABRIO CORECTO SALIDA2" FS-SALIDA2
+                CONTINUE
+            ELSE
+                DISPLAY "ERROR AL ABRIR EL ARCHIVO SAL2: " FS-SALIDA2
+                PERFORM 2210-CERRAR-ENTRADA1
+                PERFORM 2220-CERRAR-ENTRADA2
+                PERFORM 2230-CERRAR-SALIDA1
+                PERFORM 5000-FIN-PROG
+            END-IF
+       .
+
        1400-LEER-ENTRADA1.
-            READ ENTRADA1 INTO WSS-REG-ENTRADA1
+            READ ENTRADA1 NEXT RECORD INTO WSS-REG-ENTRADA1
             IF FS-ENTRADA1 = '00'
                 MOVE WSS-NUM-EMP1 TO LLAVE-NUM-ENTRADA1
+                MOVE WSS-RFC-EMP1 TO LLAVE-RFC-ENTRADA1
                 ADD 1 TO WA-LEIDO-ENTRADA1
                 DISPLAY "LEER ENTRADA1 ------------------------"
                 DISPLAY "REGISTRO: " WA-LEIDO-ENTRADA1
@@ -200,6 +400,7 @@
 
             IF FS-ENTRADA2 = '00'
                 MOVE WSS-NUM-EMP2 TO LLAVE-NUM-ENTRADA2
+                MOVE WSS-RFC-EMP2 TO LLAVE-RFC-ENTRADA2
                 ADD 1 TO WA-LEIDO-ENTRADA2
                 DISPLAY "LEER ENTRADA2------------------------"
                 DISPLAY "REGISTRO: " WA-LEIDO-ENTRADA2
@@ -222,8 +423,8 @@
 
            PERFORM 2100-VALIDA-REGISTRO UNTIL WS-FIN-ENTRADA1 = 'S'
                                         OR WS-FIN-ENTRADA2 = 'S'
-           PERFORM 2200-CERRAR-ARCHIVOS THRU 2240-FIN-CERRAR-ACHIVOS
            PERFORM 2300-CIFRAS-CONTROL
+           PERFORM 2200-CERRAR-ARCHIVOS THRU 2240-FIN-CERRAR-ACHIVOS
        .
 
        2100-VALIDA-REGISTRO.
@@ -231,44 +432,97 @@
 
            EVALUATE TRUE
 
-               WHEN LLAVE-ENTRADA1 = LLAVE-ENTRADA2
+               WHEN LLAVE-NUM-ENTRADA1 = LLAVE-NUM-ENTRADA2
                    DISPLAY "LAS LLAVES SON IGUALES"
-      *             PERFORM 2110-MOVER-CAMPOS
-      *             PERFORM 2120-GRAVAR-CAMPOS
+                   PERFORM 2110-MOVER-CAMPOS
+                   PERFORM 2120-GRAVAR-CAMPOS
                    PERFORM 1500-LEER-ENTRADA2
                    PERFORM 1400-LEER-ENTRADA1
                    PERFORM 2100-VALIDA-REGISTRO
 
-               WHEN LLAVE-ENTRADA1 > LLAVE-ENTRADA2
+               WHEN LLAVE-NUM-ENTRADA1 > LLAVE-NUM-ENTRADA2
                    DISPLAY "LLAVE-ENTRADA1 ES MAYOR LLAVE-ENTRADA2"
                    DISPLAY WSS-REG-ENTRADA1
                    DISPLAY WSS-REG-ENTRADA2
                    DISPLAY "-------------------------------------------"
-                   PERFORM 2210-MOVER-CAMPOS
-                   PERFORM 2220-GRAVAR-CAMPOS
+                   IF MODO-MATCH-POR-RFC
+                       MOVE WSS-RFC-EMP2 TO WS-RFC-BUSCAR
+                       PERFORM 2140-BUSCAR-EN-TABLA1
+                   END-IF
+                   IF MODO-MATCH-POR-RFC AND WT-IDX1-ACTUAL > 0
+                       DISPLAY "RECONCILIADO POR RFC (CANDIDATO ALTA)"
+                       PERFORM 2144-MOVER-CAMPOS-RFC-T1
+                       PERFORM 2120-GRAVAR-CAMPOS
+                       MOVE 'S' TO WT1-USADO (WT-IDX1-ACTUAL)
+                       PERFORM 2152-BUSCAR-NUM-TABLA2
+                       IF WT-IDX2-ACTUAL > 0
+                           MOVE 'S' TO WT2-USADO (WT-IDX2-ACTUAL)
+                       END-IF
+                   ELSE
+                       PERFORM 2152-BUSCAR-NUM-TABLA2
+                       IF MODO-MATCH-POR-RFC AND WT-IDX2-ACTUAL > 0
+                       AND WT2-USADO (WT-IDX2-ACTUAL) = 'S'
+                           DISPLAY "YA RECONCILIADO PREVIAMENTE POR RFC"
+                       ELSE
+                           PERFORM 2210-MOVER-CAMPOS
+                           PERFORM 2220-GRAVAR-CAMPOS
+                           PERFORM 2230-MOVER-DISCREPANCIA-ALTA
+                           PERFORM 2235-GRABAR-DISCREPANCIA
+                       END-IF
+                   END-IF
                    PERFORM 1500-LEER-ENTRADA2
                    PERFORM 2100-VALIDA-REGISTRO
 
-               WHEN LLAVE-ENTRADA1 < LLAVE-ENTRADA2
+               WHEN LLAVE-NUM-ENTRADA1 < LLAVE-NUM-ENTRADA2
                    DISPLAY "LLAVE-ENTRADA1 ES ESMENOR LLAVE-ENTRADA2"
                    DISPLAY WSS-REG-ENTRADA1
                    DISPLAY WSS-REG-ENTRADA2
                    DISPLAY "-------------------------------------------"
-                   PERFORM 2310-MOVER-CAMPOS
-                   PERFORM 2320-GRAVAR-CAMPOS
+                   IF MODO-MATCH-POR-RFC
+                       MOVE WSS-RFC-EMP1 TO WS-RFC-BUSCAR
+                       PERFORM 2150-BUSCAR-EN-TABLA2
+                   END-IF
+                   IF MODO-MATCH-POR-RFC AND WT-IDX2-ACTUAL > 0
+                       DISPLAY "RECONCILIADO POR RFC (CANDIDATO BAJA)"
+                       PERFORM 2154-MOVER-CAMPOS-RFC-T2
+                       PERFORM 2120-GRAVAR-CAMPOS
+                       MOVE 'S' TO WT2-USADO (WT-IDX2-ACTUAL)
+                       PERFORM 2142-BUSCAR-NUM-TABLA1
+                       IF WT-IDX1-ACTUAL > 0
+                           MOVE 'S' TO WT1-USADO (WT-IDX1-ACTUAL)
+                       END-IF
+                   ELSE
+                       PERFORM 2142-BUSCAR-NUM-TABLA1
+                       IF MODO-MATCH-POR-RFC AND WT-IDX1-ACTUAL > 0
+                       AND WT1-USADO (WT-IDX1-ACTUAL) = 'S'
+                           DISPLAY "YA RECONCILIADO PREVIAMENTE POR RFC"
+                       ELSE
+                           PERFORM 2310-MOVER-CAMPOS
+                           PERFORM 2320-GRAVAR-CAMPOS
+                           PERFORM 2330-MOVER-DISCREPANCIA-BAJA
+                           PERFORM 2235-GRABAR-DISCREPANCIA
+                       END-IF
+                   END-IF
                    PERFORM 1400-LEER-ENTRADA1
                    PERFORM 2100-VALIDA-REGISTRO
            END-EVALUATE.
 
       *---------------------- WHEN 1 =---------------------------------*
+      * LLAVE-ENTRADA1 = LLAVE-ENTRADA2: empleado existe en ambos       *
+      * archivos.  La identidad viene de ENTRADA1 (el maestro) y los   *
+      * datos de contacto/ubicacion se refrescan con lo que trae       *
+      * ENTRADA2 (el archivo de actualizaciones).                      *
+      *------------------------------------------------------------------*
        2110-MOVER-CAMPOS.
             MOVE WSS-NUM-EMP1          TO WSS-NUM-SAL1
             MOVE WSS-NOMBRE-EMP1       TO WSS-NOMBRE-SAL1
             MOVE WSS-APE-PATERNO-EMP1  TO WSS-APE-PATERNO-SAL1
             MOVE WSS-APE-MATERNO-EMP1  TO WSS-APE-MATERNO-SAL1
-            MOVE WSS-TELEFONO-EMP1     TO WSS-TELEFONO-SAL1
-            MOVE WSS-DIRECCION-EMP1    TO WSS-DIRECCION-SAL1
-            MOVE WSS-DEPARTAMENTO-EMP1 TO WSS-DEPARTAMENTO-SAL1
+            MOVE WSS-TELEFONO-EMP2     TO WSS-TELEFONO-SAL1
+            MOVE WSS-DIRECCION-EMP2    TO WSS-DIRECCION-SAL1
+            MOVE WSS-DEPARTAMENTO-EMP2 TO WSS-DEPARTAMENTO-SAL1
+            MOVE WSS-CODIGO-POSTAL-EMP2 TO WSS-CODIGO-POSTAL-SAL1
+            MOVE WSS-RFC-EMP2          TO WSS-RFC-SAL1
             DISPLAY "REGISTRO MOVIENDO SALIDA1: " WSS-REG-SALIDA1
        .
 
@@ -284,6 +538,136 @@
             END-IF
        .
 
+      *----------------------------------------------------------------*
+      * Busquedas en las tablas precargadas de ENTRADA1/ENTRADA2, que  *
+      * solo se usan cuando MODO-MATCH-POR-RFC esta activo.            *
+      *----------------------------------------------------------------*
+       2140-BUSCAR-EN-TABLA1.
+            MOVE ZEROES TO WT-IDX1-ACTUAL
+            PERFORM 2141-BUSCAR-EN-TABLA1-PASO
+                    VARYING WT-SUB1 FROM 1 BY 1
+                    UNTIL WT-SUB1 > WT-TOTAL-ENTRADA1
+                       OR WT-IDX1-ACTUAL NOT = ZEROES
+       .
+
+       2141-BUSCAR-EN-TABLA1-PASO.
+            IF WT1-RFC (WT-SUB1) = WS-RFC-BUSCAR
+            AND WT1-USADO (WT-SUB1) = 'N'
+            AND WS-RFC-BUSCAR NOT = SPACES
+                MOVE WT-SUB1 TO WT-IDX1-ACTUAL
+            END-IF
+       .
+
+       2142-BUSCAR-NUM-TABLA1.
+            MOVE ZEROES TO WT-IDX1-ACTUAL
+            PERFORM 2143-BUSCAR-NUM-TABLA1-PASO
+                    VARYING WT-SUB1 FROM 1 BY 1
+                    UNTIL WT-SUB1 > WT-TOTAL-ENTRADA1
+                       OR WT-IDX1-ACTUAL NOT = ZEROES
+       .
+
+       2143-BUSCAR-NUM-TABLA1-PASO.
+            IF WT1-NUM (WT-SUB1) = WSS-NUM-EMP1
+                MOVE WT-SUB1 TO WT-IDX1-ACTUAL
+            END-IF
+       .
+
+      *----------------------------------------------------------------*
+      * Registro reconciliado por RFC: identidad de la tabla ENTRADA1, *
+      * datos de contacto refrescados con el registro actual ENTRADA2 *
+      *----------------------------------------------------------------*
+       2144-MOVER-CAMPOS-RFC-T1.
+            MOVE WT1-NUM (WT-IDX1-ACTUAL)         TO WSS-NUM-SAL1
+            MOVE WT1-NOMBRE (WT-IDX1-ACTUAL)      TO WSS-NOMBRE-SAL1
+            MOVE WT1-APE-PATERNO (WT-IDX1-ACTUAL)
+                                            TO WSS-APE-PATERNO-SAL1
+            MOVE WT1-APE-MATERNO (WT-IDX1-ACTUAL)
+                                            TO WSS-APE-MATERNO-SAL1
+            MOVE WSS-TELEFONO-EMP2                TO WSS-TELEFONO-SAL1
+            MOVE WSS-DIRECCION-EMP2               TO WSS-DIRECCION-SAL1
+            MOVE WSS-DEPARTAMENTO-EMP2          TO WSS-DEPARTAMENTO-SAL1
+            MOVE WSS-CODIGO-POSTAL-EMP2        TO WSS-CODIGO-POSTAL-SAL1
+            MOVE WSS-RFC-EMP2                     TO WSS-RFC-SAL1
+            DISPLAY "REGISTRO RECONCILIADO POR RFC: " WSS-REG-SALIDA1
+       .
+
+       2150-BUSCAR-EN-TABLA2.
+            MOVE ZEROES TO WT-IDX2-ACTUAL
+            PERFORM 2151-BUSCAR-EN-TABLA2-PASO
+                    VARYING WT-SUB2 FROM 1 BY 1
+                    UNTIL WT-SUB2 > WT-TOTAL-ENTRADA2
+                       OR WT-IDX2-ACTUAL NOT = ZEROES
+       .
+
+       2151-BUSCAR-EN-TABLA2-PASO.
+            IF WT2-RFC (WT-SUB2) = WS-RFC-BUSCAR
+            AND WT2-USADO (WT-SUB2) = 'N'
+            AND WS-RFC-BUSCAR NOT = SPACES
+                MOVE WT-SUB2 TO WT-IDX2-ACTUAL
+            END-IF
+       .
+
+       2152-BUSCAR-NUM-TABLA2.
+            MOVE ZEROES TO WT-IDX2-ACTUAL
+            PERFORM 2153-BUSCAR-NUM-TABLA2-PASO
+                    VARYING WT-SUB2 FROM 1 BY 1
+                    UNTIL WT-SUB2 > WT-TOTAL-ENTRADA2
+                       OR WT-IDX2-ACTUAL NOT = ZEROES
+       .
+
+       2153-BUSCAR-NUM-TABLA2-PASO.
+            IF WT2-NUM (WT-SUB2) = WSS-NUM-EMP2
+                MOVE WT-SUB2 TO WT-IDX2-ACTUAL
+            END-IF
+       .
+
+      *----------------------------------------------------------------*
+      * Registro reconciliado por RFC: identidad del ENTRADA1 actual,  *
+      * datos de contacto refrescados con la tabla de ENTRADA2         *
+      *----------------------------------------------------------------*
+       2154-MOVER-CAMPOS-RFC-T2.
+            MOVE WSS-NUM-EMP1          TO WSS-NUM-SAL1
+            MOVE WSS-NOMBRE-EMP1       TO WSS-NOMBRE-SAL1
+            MOVE WSS-APE-PATERNO-EMP1  TO WSS-APE-PATERNO-SAL1
+            MOVE WSS-APE-MATERNO-EMP1  TO WSS-APE-MATERNO-SAL1
+            MOVE WT2-TELEFONO (WT-IDX2-ACTUAL)    TO WSS-TELEFONO-SAL1
+            MOVE WT2-DIRECCION (WT-IDX2-ACTUAL)   TO WSS-DIRECCION-SAL1
+            MOVE WT2-DEPARTAMENTO (WT-IDX2-ACTUAL)
+                                            TO WSS-DEPARTAMENTO-SAL1
+            MOVE WT2-CODIGO-POSTAL (WT-IDX2-ACTUAL)
+                                            TO WSS-CODIGO-POSTAL-SAL1
+            MOVE WT2-RFC (WT-IDX2-ACTUAL)          TO WSS-RFC-SAL1
+            DISPLAY "REGISTRO RECONCILIADO POR RFC: " WSS-REG-SALIDA1
+       .
+
+      *----------------------------------------------------------------*
+      * Discrepancias: llave sin cruce del lado contrario.             *
+      *----------------------------------------------------------------*
+       2230-MOVER-DISCREPANCIA-ALTA.
+            MOVE WSS-NUM-EMP2          TO WSS-NUM-DISCREPANCIA
+            MOVE WSS-RFC-EMP2          TO WSS-RFC-DISCREPANCIA
+            MOVE 'CANDIDATO ALTA'      TO WSS-MOTIVO-DISCREPANCIA
+            MOVE 'SIN MATCH EN ENTRADA1' TO WSS-DESCRIP-DISCREPANCIA
+       .
+
+       2330-MOVER-DISCREPANCIA-BAJA.
+            MOVE WSS-NUM-EMP1          TO WSS-NUM-DISCREPANCIA
+            MOVE WSS-RFC-EMP1          TO WSS-RFC-DISCREPANCIA
+            MOVE 'CANDIDATO BAJA'      TO WSS-MOTIVO-DISCREPANCIA
+            MOVE 'SIN MATCH EN ENTRADA2' TO WSS-DESCRIP-DISCREPANCIA
+       .
+
+       2235-GRABAR-DISCREPANCIA.
+            WRITE REG-SALIDA2 FROM WSS-REG-SALIDA2
+            IF FS-SALIDA2 = '00'
+                ADD 1 TO WA-LEIDO-SALIDA2
+                DISPLAY "DISCREPANCIA GRABADA: " WSS-REG-SALIDA2
+            ELSE
+                DISPLAY "ERROR AL GRABAR DISCREPANCIA" FS-SALIDA2
+                PERFORM 5000-FIN-PROG
+            END-IF
+       .
+
 
       *---------------------------WHEN 2 > ----------------------------*
        2210-MOVER-CAMPOS.
@@ -295,6 +679,8 @@
             MOVE WSS-TELEFONO-EMP1     TO WSS-TELEFONO-SAL1
             MOVE WSS-DIRECCION-EMP1    TO WSS-DIRECCION-SAL1
             MOVE WSS-DEPARTAMENTO-EMP1 TO WSS-DEPARTAMENTO-SAL1
+            MOVE WSS-CODIGO-POSTAL-EMP1 TO WSS-CODIGO-POSTAL-SAL1
+            MOVE WSS-RFC-EMP1          TO WSS-RFC-SAL1
             DISPLAY "REGISTRO MOVIENDO: " WSS-REG-SALIDA1
        .
 
@@ -322,6 +708,8 @@
             MOVE WSS-TELEFONO-EMP2       TO WSS-TELEFONO-SAL1
             MOVE WSS-DIRECCION-EMP2      TO WSS-DIRECCION-SAL1
             MOVE WSS-DEPARTAMENTO-EMP2   TO WSS-DEPARTAMENTO-SAL1
+            MOVE WSS-CODIGO-POSTAL-EMP2  TO WSS-CODIGO-POSTAL-SAL1
+            MOVE WSS-RFC-EMP2            TO WSS-RFC-SAL1
             DISPLAY "REGISTRO MOVIENDO: " WSS-REG-SALIDA1
        .
 
@@ -369,6 +757,16 @@
                  PERFORM 5000-FIN-PROG
              END-IF.
 
+       2235-CERRAR-SALIDA2.
+            CLOSE SALIDA2
+             IF FS-SALIDA2    = '00'
+                 DISPLAY "SALIDA2 CERRADO"
+                 CONTINUE
+             ELSE
+                 DISPLAY "ERRO AL CERRAR ARCHIVOS" FS-SALIDA2
+                 PERFORM 5000-FIN-PROG
+             END-IF.
+
        2240-FIN-CERRAR-ACHIVOS.
             EXIT.
 
@@ -376,11 +774,171 @@
             DISPLAY "CIFRAS"
             DISPLAY "ENTRADA1: " WA-LEIDO-ENTRADA1
             DISPLAY "ENTRADA2: " WA-LEIDO-ENTRADA2
-            DISPLAY "ENTRADA1: " WA-LEIDO-SALIDA1
+            DISPLAY "SALIDA1 : " WA-LEIDO-SALIDA1
+            DISPLAY "SALIDA2 : " WA-LEIDO-SALIDA2
+            MOVE WA-LEIDO-ENTRADA1 TO WSS-TOT-ENTRADA1
+            MOVE WA-LEIDO-ENTRADA2 TO WSS-TOT-ENTRADA2
+            MOVE WA-LEIDO-SALIDA1  TO WSS-TOT-SALIDA1
+            WRITE REG-SALIDA2 FROM WSS-TOTALES-SALIDA2
        .
 
        5000-FIN-PROG.
             STOP RUN
        .
 
+      ******************************************************************
+      * Modo de actualizacion directa (PARM "DIRECTO"): aplica         *
+      * entrada2.dat contra el maestro ENTRADA1 por llave (READ/       *
+      * REWRITE indexado), sin pasar por el match/merge secuencial     *
+      * completo.  Pensado para correcciones puntuales de un empleado  *
+      * o para aplicar un lote pequeno de altas de datos de contacto   *
+      * sin tener que re-extraer el maestro completo.                  *
+      ******************************************************************
+       6000-PROCESO-DIRECTO.
+            PERFORM 6100-ABRIR-ARCHIVOS-DIRECTO.
+            PERFORM 6200-LEER-ENTRADA2-DIRECTO.
+            PERFORM 6300-VALIDA-REGISTRO-DIRECTO
+                    UNTIL WS-FIN-ENTRADA2 = 'S'
+            PERFORM 6800-CIFRAS-CONTROL-DIRECTO.
+            PERFORM 6900-CERRAR-ARCHIVOS-DIRECTO.
+       .
+
+       6100-ABRIR-ARCHIVOS-DIRECTO.
+            OPEN I-O ENTRADA1
+            IF FS-ENTRADA1 = '00' OR FS-ENTRADA1 = '05'
+                DISPLAY "1: ABRIO CORECTO ENTRADA1 (DIRECTO)"
+                        FS-ENTRADA1
+            ELSE
+                DISPLAY "ERROR AL ABRIR EL ARCHIVO ENT1: " FS-ENTRADA1
+                PERFORM 5000-FIN-PROG
+            END-IF
+
+            OPEN INPUT ENTRADA2
+            IF FS-ENTRADA2 = '00'
+                DISPLAY "2: ABRIO CORECTO ENTRADA2" FS-ENTRADA2
+            ELSE
+                DISPLAY "ERROR AL ABRIR EL ARCHIVO EMP2: " FS-ENTRADA2
+                CLOSE ENTRADA1
+                PERFORM 5000-FIN-PROG
+            END-IF
+
+            OPEN OUTPUT SALIDA1
+            IF FS-SALIDA1 = '00'
+                DISPLAY "3: ABRIO CORECTO SALIDA1" FS-SALIDA1
+            ELSE
+                DISPLAY "ERROR AL ABRIR EL ARCHIVO SAL1: " FS-SALIDA1
+                CLOSE ENTRADA1
+                CLOSE ENTRADA2
+                PERFORM 5000-FIN-PROG
+            END-IF
+
+            OPEN OUTPUT SALIDA2
+            IF FS-SALIDA2 = '00'
+                DISPLAY "4: ABRIO CORECTO SALIDA2" FS-SALIDA2
+            ELSE
+                DISPLAY "ERROR AL ABRIR EL ARCHIVO SAL2: " FS-SALIDA2
+                CLOSE ENTRADA1
+                CLOSE ENTRADA2
+                CLOSE SALIDA1
+                PERFORM 5000-FIN-PROG
+            END-IF
+       .
+
+       6200-LEER-ENTRADA2-DIRECTO.
+            READ ENTRADA2 INTO WSS-REG-ENTRADA2
+            IF FS-ENTRADA2 = '00'
+                MOVE WSS-NUM-EMP2 TO LLAVE-NUM-ENTRADA2
+                ADD 1 TO WA-LEIDO-ENTRADA2
+                DISPLAY "LEER ENTRADA2 (DIRECTO) --------------"
+                DISPLAY "REGISTRO: " WA-LEIDO-ENTRADA2
+            ELSE
+                MOVE 'S' TO WS-FIN-ENTRADA2
+                IF FS-ENTRADA2 NOT = '10'
+                    DISPLAY "ERROR AL LEER ARCHIVO ENTRADA2" FS-ENTRADA2
+                END-IF
+            END-IF
+       .
+
+      *----------------------------------------------------------------*
+      * Por cada registro de ENTRADA2 se busca el maestro por llave.   *
+      * Si existe, se actualizan sus datos de contacto y se reescribe. *
+      * Si no existe, se reporta como candidato a alta en SALIDA2 en   *
+      * lugar de intentar procesarlo a ciegas.                        *
+      *----------------------------------------------------------------*
+       6300-VALIDA-REGISTRO-DIRECTO.
+            MOVE WSS-NUM-EMP2 TO RE1-NUM-EMP1
+            READ ENTRADA1
+                INVALID KEY
+                    DISPLAY "SIN MAESTRO PARA LLAVE: " WSS-NUM-EMP2
+                    PERFORM 2230-MOVER-DISCREPANCIA-ALTA
+                    PERFORM 2235-GRABAR-DISCREPANCIA
+                NOT INVALID KEY
+                    PERFORM 6400-ACTUALIZAR-MAESTRO
+                    PERFORM 6500-MOVER-CAMPOS-DIRECTO
+                    PERFORM 6600-GRAVAR-SALIDA1-DIRECTO
+            END-READ
+            PERFORM 6200-LEER-ENTRADA2-DIRECTO
+       .
+
+       6400-ACTUALIZAR-MAESTRO.
+            MOVE WSS-CODIGO-POSTAL-EMP2 TO RE1-CODIGO-POSTAL-EMP1
+            MOVE WSS-DIRECCION-EMP2     TO RE1-DIRECCION-EMP1
+            MOVE WSS-DEPARTAMENTO-EMP2  TO RE1-DEPARTAMENTO-EMP1
+            MOVE WSS-TELEFONO-EMP2      TO RE1-TELEFONO-EMP1
+            MOVE WSS-RFC-EMP2           TO RE1-RFC-EMP1
+            REWRITE REG-ENTRADA1
+            IF FS-ENTRADA1 = '00'
+                ADD 1 TO WA-LEIDO-ENTRADA1
+                DISPLAY "MAESTRO ACTUALIZADO: " REG-ENTRADA1
+            ELSE
+                DISPLAY "ERROR AL ACTUALIZAR MAESTRO" FS-ENTRADA1
+                PERFORM 5000-FIN-PROG
+            END-IF
+       .
+
+       6500-MOVER-CAMPOS-DIRECTO.
+            MOVE RE1-NUM-EMP1           TO WSS-NUM-SAL1
+            MOVE RE1-NOMBRE-EMP1        TO WSS-NOMBRE-SAL1
+            MOVE RE1-APE-PATERNO-EMP1   TO WSS-APE-PATERNO-SAL1
+            MOVE RE1-APE-MATERNO-EMP1   TO WSS-APE-MATERNO-SAL1
+            MOVE RE1-TELEFONO-EMP1      TO WSS-TELEFONO-SAL1
+            MOVE RE1-DIRECCION-EMP1     TO WSS-DIRECCION-SAL1
+            MOVE RE1-DEPARTAMENTO-EMP1  TO WSS-DEPARTAMENTO-SAL1
+            MOVE RE1-CODIGO-POSTAL-EMP1 TO WSS-CODIGO-POSTAL-SAL1
+            MOVE RE1-RFC-EMP1           TO WSS-RFC-SAL1
+            DISPLAY "REGISTRO ACTUALIZADO SALIDA1: " WSS-REG-SALIDA1
+       .
+
+       6600-GRAVAR-SALIDA1-DIRECTO.
+            WRITE REG-SALIDA1 FROM WSS-REG-SALIDA1
+            IF FS-SALIDA1 = '00'
+                ADD 1 TO WA-LEIDO-SALIDA1
+                DISPLAY "REGISTRO GRAVADO CORECTO "
+            ELSE
+                DISPLAY "ERROR AL REGISTRAR ACTUALIZACION DIRECTA"
+                        FS-SALIDA1
+                PERFORM 5000-FIN-PROG
+            END-IF
+       .
+
+       6800-CIFRAS-CONTROL-DIRECTO.
+            DISPLAY "CIFRAS (MODO DIRECTO)"
+            DISPLAY "ENTRADA2 LEIDAS   : " WA-LEIDO-ENTRADA2
+            DISPLAY "MAESTROS ACTUALIZ.: " WA-LEIDO-ENTRADA1
+            DISPLAY "SALIDA1 GRABADOS  : " WA-LEIDO-SALIDA1
+            DISPLAY "SALIDA2 GRABADOS  : " WA-LEIDO-SALIDA2
+            MOVE WA-LEIDO-ENTRADA1 TO WSS-TOT-ENTRADA1
+            MOVE WA-LEIDO-ENTRADA2 TO WSS-TOT-ENTRADA2
+            MOVE WA-LEIDO-SALIDA1  TO WSS-TOT-SALIDA1
+            WRITE REG-SALIDA2 FROM WSS-TOTALES-SALIDA2
+       .
+
+       6900-CERRAR-ARCHIVOS-DIRECTO.
+            CLOSE ENTRADA1
+            CLOSE ENTRADA2
+            CLOSE SALIDA1
+            CLOSE SALIDA2
+            DISPLAY "ARCHIVOS CERRADOS (MODO DIRECTO)"
+       .
+
        END PROGRAM "EMJSTO10".
